@@ -0,0 +1,281 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 LEAVE_STMT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-09.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "STMTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-REC               PIC X(80).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "LEAVE_STMT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-PAGE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINES-PER-PAGE       PIC  9(3) VALUE 20.
+           01  WS-ACQ-DAYS-NUM         PIC S9(3)V9.
+           01  WS-RUNNING-BALANCE      PIC S9(5)V9 VALUE 0.
+           01  WS-EMP-FOUND-SW         PIC  X(01) VALUE "N".
+               88  WS-EMP-FOUND            VALUE "Y".
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  WS-LOOKUP-EMP-ID        PIC  X(06) VALUE SPACE.
+           01  WS-EMP-COUNT            PIC  X(08).
+           COPY EMPREC.
+           COPY PLBREC.
+           COPY PLHREC.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** LEAVE_STMT STARTED ***".
+
+           DISPLAY "対象社員ID : >> ".
+           ACCEPT WS-LOOKUP-EMP-ID FROM CONSOLE.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
+
+           PERFORM LOOKUP-EMPLOYEE-RTN.
+
+           IF NOT WS-EMP-FOUND
+               DISPLAY "社員ID " WS-LOOKUP-EMP-ID
+                   " が見つかりません"
+               CLOSE PRINT-FILE
+               EXEC SQL DISCONNECT ALL END-EXEC
+               DISPLAY "*** LEAVE_STMT FINISHED ***"
+               STOP RUN
+           END-IF.
+
+           PERFORM WRITE-HEADER.
+           PERFORM PRINT-HISTORY-RTN.
+
+           MOVE SPACE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "現在の残日数合計 : " WS-RUNNING-BALANCE
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           CLOSE PRINT-FILE.
+           DISPLAY "*** LEAVE_STMT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       LOOKUP-EMPLOYEE-RTN.
+      ******************************************************************
+      *    明細を出す前に、対象の社員が実在することを確認する。
+           MOVE "N" TO WS-EMP-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-EMP-COUNT
+               FROM EMP_MASTER
+               WHERE EMP_ID = :WS-LOOKUP-EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           IF FUNCTION NUMVAL(WS-EMP-COUNT) > 0
+               MOVE "Y" TO WS-EMP-FOUND-SW
+               EXEC SQL
+                   SELECT EMP_NAME
+                   INTO :EMP-NAME
+                   FROM EMP_MASTER
+                   WHERE EMP_ID = :WS-LOOKUP-EMP-ID
+               END-EXEC
+               IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+           END-IF.
+
+      ******************************************************************
+       WRITE-HEADER.
+      ******************************************************************
+      *    新しいページの先頭に見出しを出力する。
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-NO.
+           MOVE SPACE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "年次有給休暇取得状況のお知らせ"
+               "  (PAGE " WS-PAGE-NO ")"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "社員ID : " WS-LOOKUP-EMP-ID "   氏名 : " EMP-NAME
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "取得区分     日付        日数      残日数"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 4 TO WS-LINE-NO.
+
+      ******************************************************************
+       PRINT-HISTORY-RTN.
+      ******************************************************************
+      *    対象社員が持つ全ロットのPL_HISTORYを取得日順に並べ、
+      *    1行ずつ残日数を積み上げながら明細として出力する。
+           MOVE ZERO TO WS-RUNNING-BALANCE.
+           EXEC SQL
+               DECLARE STMT_CURSOR CURSOR FOR
+               SELECT PL_HISTORY.HISTORY_ID, PL_HISTORY.H_BALANCE_ID,
+                      PL_HISTORY.ACQ_DATE, PL_HISTORY.ACQ_DAYS,
+                      PL_HISTORY.TRANSACTION_TYPE
+               FROM PL_HISTORY
+               INNER JOIN PL_BALANCE
+               ON PL_HISTORY.H_BALANCE_ID = PL_BALANCE.BALANCE_ID
+               WHERE PL_BALANCE.B_EMP_ID = :WS-LOOKUP-EMP-ID
+               ORDER BY PL_HISTORY.ACQ_DATE ASC,
+                        PL_HISTORY.HISTORY_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN STMT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH STMT_CURSOR
+                   INTO :HISTORY-ID, :H-BALANCE-ID, :ACQ-DATE,
+                        :ACQ-DAYS, :TRANSACTION-TYPE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-HISTORY-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE STMT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-HISTORY-LINE.
+      ******************************************************************
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADER
+           END-IF.
+
+           MOVE FUNCTION NUMVAL(ACQ-DAYS) TO WS-ACQ-DAYS-NUM.
+           ADD WS-ACQ-DAYS-NUM TO WS-RUNNING-BALANCE.
+
+           MOVE SPACE TO PRINT-REC.
+           STRING TRANSACTION-TYPE "  " ACQ-DATE "  "
+               WS-ACQ-DAYS-NUM "  " WS-RUNNING-BALANCE
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-NO.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
