@@ -0,0 +1,291 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 RECON_RPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-02-03.
+
+      ******************************************************************
+      *    EMP_MASTER / PL_BALANCE / PL_HISTORY間の参照整合性を
+      *    夜間バッチで検証するための突合レポート。以下の3点を
+      *    チェックし、不整合を件数とともに表示する。
+      *      (1) PL_BALANCE.B_EMP_IDに対応するEMP_MASTER行が無い
+      *      (2) PL_HISTORY.H_BALANCE_IDに対応するPL_BALANCE行が無い
+      *      (3) PL_BALANCE.HOLD_DAYSが、そのロットのPL_HISTORY
+      *          (TRANSACTION_TYPEによる絞り込みはせず、全区分の
+      *          ACQ_DAYSを合計する)と一致しない
+      *    (3)については、PL_BALANCEのGRANT_DAYS列は付与日(DATE)
+      *    であり付与日数そのものではないため、残日数の正しい値は
+      *    「付与日から消化分を引いた値」ではなく、PL_HISTORY全件
+      *    (区分を問わず全トランザクション)のACQ_DAYS合計そのもの
+      *    として照合する。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "RECON_RPT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-ORPHAN-BAL-COUNT      PIC  9(6) VALUE 0.
+           01  WS-ORPHAN-HIST-COUNT     PIC  9(6) VALUE 0.
+           01  WS-MISMATCH-COUNT        PIC  9(6) VALUE 0.
+
+           01  WS-HOLD-DAYS-NUM         PIC S9(3)V9.
+           01  WS-CALC-HOLD-DAYS-NUM    PIC S9(5)V9.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY EMPREC.
+           COPY PLBREC.
+           COPY PLHREC.
+           01  WS-CALC-HOLD-DAYS        PIC  X(8).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** RECON_RPT STARTED ***".
+
+           PERFORM CONNECT-TO-DATABASE.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "データ整合性突合レポート".
+           DISPLAY "-----------------------------------------------".
+
+           DISPLAY "[1] PL_BALANCEにEMP_MASTERが無い行".
+           PERFORM CHECK-ORPHAN-BALANCE.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "[2] PL_HISTORYにPL_BALANCEが無い行".
+           PERFORM CHECK-ORPHAN-HISTORY.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "[3] HOLD_DAYSがPL_HISTORY合計と不一致の行".
+           PERFORM CHECK-HOLD-DAYS-MISMATCH.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "孤立PL_BALANCE件数 : " WS-ORPHAN-BAL-COUNT.
+           DISPLAY "孤立PL_HISTORY件数 : " WS-ORPHAN-HIST-COUNT.
+           DISPLAY "HOLD_DAYS不一致件数 : " WS-MISMATCH-COUNT.
+           DISPLAY "*** RECON_RPT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CHECK-ORPHAN-BALANCE.
+      ******************************************************************
+           EXEC SQL
+               DECLARE ORPHAN_BAL_CURSOR CURSOR FOR
+               SELECT BALANCE_ID, B_EMP_ID
+               FROM PL_BALANCE
+               WHERE B_EMP_ID NOT IN
+                   (SELECT EMP_ID FROM EMP_MASTER)
+               ORDER BY BALANCE_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN ORPHAN_BAL_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH ORPHAN_BAL_CURSOR
+                   INTO :BALANCE-ID, :B-EMP-ID
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-ORPHAN-BAL-COUNT
+                   DISPLAY "BALANCE_ID=" BALANCE-ID
+                       " B_EMP_ID=" B-EMP-ID " ***"
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE ORPHAN_BAL_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CHECK-ORPHAN-HISTORY.
+      ******************************************************************
+           EXEC SQL
+               DECLARE ORPHAN_HIST_CURSOR CURSOR FOR
+               SELECT HISTORY_ID, H_BALANCE_ID
+               FROM PL_HISTORY
+               WHERE H_BALANCE_ID NOT IN
+                   (SELECT BALANCE_ID FROM PL_BALANCE)
+               ORDER BY HISTORY_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN ORPHAN_HIST_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH ORPHAN_HIST_CURSOR
+                   INTO :HISTORY-ID, :H-BALANCE-ID
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-ORPHAN-HIST-COUNT
+                   DISPLAY "HISTORY_ID=" HISTORY-ID
+                       " H_BALANCE_ID=" H-BALANCE-ID " ***"
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE ORPHAN_HIST_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CHECK-HOLD-DAYS-MISMATCH.
+      ******************************************************************
+           EXEC SQL
+               DECLARE BAL_CURSOR CURSOR FOR
+               SELECT BALANCE_ID, B_EMP_ID, HOLD_DAYS
+               FROM PL_BALANCE
+               ORDER BY BALANCE_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN BAL_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH BAL_CURSOR
+                   INTO :BALANCE-ID, :B-EMP-ID, :HOLD-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM EVALUATE-ONE-BALANCE-ROW
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE BAL_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       EVALUATE-ONE-BALANCE-ROW.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(SUM(ACQ_DAYS),0)
+               INTO :WS-CALC-HOLD-DAYS
+               FROM PL_HISTORY
+               WHERE H_BALANCE_ID = :BALANCE-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION NUMVAL(HOLD-DAYS)
+               TO WS-HOLD-DAYS-NUM.
+           MOVE FUNCTION NUMVAL(WS-CALC-HOLD-DAYS)
+               TO WS-CALC-HOLD-DAYS-NUM.
+
+           IF WS-HOLD-DAYS-NUM NOT = WS-CALC-HOLD-DAYS-NUM
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY "BALANCE_ID=" BALANCE-ID
+                   " B_EMP_ID=" B-EMP-ID
+               DISPLAY "  HOLD_DAYS=" WS-HOLD-DAYS-NUM
+                   " PL_HISTORY合計=" WS-CALC-HOLD-DAYS-NUM
+                   " ***"
+           END-IF.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
