@@ -0,0 +1,222 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 PL_EXPIRE.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2024-12-21.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "PL_EXPIRE".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-EXPIRE-COUNT         PIC  9(6) VALUE 0.
+           01  WS-NEXT-HISTORY-ID      PIC  9(8) VALUE 0.
+           01  WS-HOLD-DAYS-NUM        PIC S9(3)V9.
+           01  WS-WRITEOFF-DAYS-NUM    PIC S9(3)V9.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY PLBREC.
+           COPY PLHREC.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** PL_EXPIRE STARTED ***".
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM GET-NEXT-HISTORY-ID.
+           PERFORM EXPIRE-OLD-LOTS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "失効処理件数 : " WS-EXPIRE-COUNT.
+           DISPLAY "*** PL_EXPIRE FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       EXPIRE-OLD-LOTS.
+      ******************************************************************
+      *    付与日(GRANT_DAYS)から2年を超えた未消化の残日数を、
+      *    EXPIRE区分のPL_HISTORYへ書き込み、PL_BALANCEから失効させる。
+      *    休職中(EMP_STATUS_CODE = 'LOA')の社員は休職期間中、
+      *    自動失効の対象から除外する。
+           EXEC SQL
+               DECLARE EXPIRE_CURSOR CURSOR FOR
+               SELECT BALANCE_ID, B_EMP_ID, HOLD_DAYS
+               FROM PL_BALANCE
+               WHERE GRANT_DAYS <= CURRENT_DATE - INTERVAL '2 years'
+                 AND HOLD_DAYS > 0
+                 AND B_EMP_ID NOT IN
+                     (SELECT EMP_ID FROM EMP_MASTER
+                      WHERE EMP_STATUS_CODE = 'LOA')
+               FOR UPDATE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN EXPIRE_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH EXPIRE_CURSOR
+                   INTO :BALANCE-ID, :B-EMP-ID, :HOLD-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-OFF-ONE-LOT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE EXPIRE_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-OFF-ONE-LOT.
+      ******************************************************************
+           MOVE FUNCTION NUMVAL(HOLD-DAYS) TO WS-HOLD-DAYS-NUM.
+           COMPUTE WS-WRITEOFF-DAYS-NUM = ZERO - WS-HOLD-DAYS-NUM.
+
+           EXEC SQL
+               UPDATE PL_BALANCE
+               SET HOLD_DAYS = 0,
+                   LAST_UPD_DATE = CURRENT_DATE
+               WHERE BALANCE_ID = :BALANCE-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           ADD 1 TO WS-NEXT-HISTORY-ID.
+           MOVE WS-NEXT-HISTORY-ID TO HISTORY-ID.
+           MOVE BALANCE-ID         TO H-BALANCE-ID.
+
+           EXEC SQL
+               INSERT INTO PL_HISTORY
+                   (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                    INSERT_DATETIME, TRANSACTION_TYPE)
+               VALUES
+                   (:HISTORY-ID, :H-BALANCE-ID, CURRENT_DATE,
+                    :WS-WRITEOFF-DAYS-NUM, CURRENT_TIMESTAMP, 'EXPIRE')
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           ADD 1 TO WS-EXPIRE-COUNT.
+           DISPLAY "失効 : " B-EMP-ID " " BALANCE-ID " "
+               WS-HOLD-DAYS-NUM " 日".
+
+      ******************************************************************
+       GET-NEXT-HISTORY-ID.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(HISTORY_ID AS INTEGER)),0)
+               INTO :WS-NEXT-HISTORY-ID
+               FROM PL_HISTORY
+           END-EXEC.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
