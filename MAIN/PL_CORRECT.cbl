@@ -0,0 +1,267 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 PL_CORRECT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-09.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "PL_CORRECT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-ORIG-FOUND-SW        PIC  X(01) VALUE "N".
+               88  WS-ORIG-FOUND           VALUE "Y".
+           01  WS-NEXT-HISTORY-ID      PIC  9(8) VALUE 0.
+           01  WS-ORIG-ACQ-DAYS-NUM    PIC S9(3)V9.
+           01  WS-ORIG-ACQ-HOURS-NUM   PIC S9(3)V99.
+           01  WS-REV-DAYS-NUM         PIC S9(3)V9.
+           01  WS-REV-HOURS-NUM        PIC S9(3)V99.
+           01  WS-HOLD-DAYS-NUM        PIC S9(3)V9.
+           01  WS-NEW-HOLD-DAYS        PIC S9(3)V9.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  WS-LOOKUP-HISTORY-ID    PIC  X(08) VALUE SPACE.
+           01  WS-REASON               PIC  X(40) VALUE SPACE.
+           01  WS-ORIG-COUNT           PIC  X(08).
+           01  WS-ORIG-H-BALANCE-ID    PIC  X(08).
+           01  WS-ORIG-ACQ-DAYS        PIC  X(05).
+           01  WS-ORIG-ACQ-HOURS       PIC  X(07).
+           01  WS-ORIG-TRANS-TYPE      PIC  X(07).
+           COPY PLBREC.
+           COPY PLHREC.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** PL_CORRECT STARTED ***".
+
+           DISPLAY "訂正対象の履歴ID : >> ".
+           ACCEPT WS-LOOKUP-HISTORY-ID FROM CONSOLE.
+           DISPLAY "訂正理由 : >> ".
+           ACCEPT WS-REASON FROM CONSOLE.
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM LOOKUP-ORIGINAL-RTN.
+
+           IF NOT WS-ORIG-FOUND
+               DISPLAY "履歴ID " WS-LOOKUP-HISTORY-ID
+                   " が見つかりません"
+               EXEC SQL DISCONNECT ALL END-EXEC
+               DISPLAY "*** PL_CORRECT FINISHED ***"
+               STOP RUN
+           END-IF.
+
+           IF WS-ORIG-TRANS-TYPE = "CORRECT"
+               DISPLAY "*** 訂正実績(CORRECT)自体は"
+                   "訂正できません ***"
+               EXEC SQL DISCONNECT ALL END-EXEC
+               DISPLAY "*** PL_CORRECT FINISHED ***"
+               STOP RUN
+           END-IF.
+
+           PERFORM APPLY-CORRECTION-RTN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "訂正が完了しました。新規履歴ID : "
+               WS-NEXT-HISTORY-ID.
+           DISPLAY "*** PL_CORRECT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       LOOKUP-ORIGINAL-RTN.
+      ******************************************************************
+      *    訂正対象のPL_HISTORY行を取得し、取り消すべき日数/時間数と
+      *    どのロット(PL_BALANCE)に属するかを確認する。
+           MOVE "N" TO WS-ORIG-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-ORIG-COUNT
+               FROM PL_HISTORY
+               WHERE HISTORY_ID = :WS-LOOKUP-HISTORY-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           IF FUNCTION NUMVAL(WS-ORIG-COUNT) > 0
+               MOVE "Y" TO WS-ORIG-FOUND-SW
+               EXEC SQL
+                   SELECT H_BALANCE_ID, ACQ_DAYS,
+                          COALESCE(ACQ_HOURS,0), TRANSACTION_TYPE
+                   INTO :WS-ORIG-H-BALANCE-ID, :WS-ORIG-ACQ-DAYS,
+                        :WS-ORIG-ACQ-HOURS, :WS-ORIG-TRANS-TYPE
+                   FROM PL_HISTORY
+                   WHERE HISTORY_ID = :WS-LOOKUP-HISTORY-ID
+               END-EXEC
+               IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+           END-IF.
+
+      ******************************************************************
+       APPLY-CORRECTION-RTN.
+      ******************************************************************
+      *    元の実績を打ち消す符号反転のPL_HISTORY行(CORRECT区分)を
+      *    追加し、PL_BALANCEのHOLD_DAYSへも同じ分を反映する。
+           MOVE FUNCTION NUMVAL(WS-ORIG-ACQ-DAYS)
+               TO WS-ORIG-ACQ-DAYS-NUM.
+           MOVE FUNCTION NUMVAL(WS-ORIG-ACQ-HOURS)
+               TO WS-ORIG-ACQ-HOURS-NUM.
+           COMPUTE WS-REV-DAYS-NUM = ZERO - WS-ORIG-ACQ-DAYS-NUM.
+           COMPUTE WS-REV-HOURS-NUM = ZERO - WS-ORIG-ACQ-HOURS-NUM.
+
+           EXEC SQL
+               SELECT HOLD_DAYS
+               INTO :HOLD-DAYS
+               FROM PL_BALANCE
+               WHERE BALANCE_ID = :WS-ORIG-H-BALANCE-ID
+               FOR UPDATE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION NUMVAL(HOLD-DAYS) TO WS-HOLD-DAYS-NUM.
+           COMPUTE WS-NEW-HOLD-DAYS =
+               WS-HOLD-DAYS-NUM + WS-REV-DAYS-NUM.
+
+           EXEC SQL
+               UPDATE PL_BALANCE
+               SET HOLD_DAYS = :WS-NEW-HOLD-DAYS,
+                   LAST_UPD_DATE = CURRENT_DATE
+               WHERE BALANCE_ID = :WS-ORIG-H-BALANCE-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM GET-NEXT-HISTORY-ID.
+           MOVE WS-NEXT-HISTORY-ID TO HISTORY-ID.
+           MOVE WS-LOOKUP-HISTORY-ID TO ORIG-HISTORY-ID.
+           MOVE WS-REASON TO CORRECT-REASON.
+
+           EXEC SQL
+               INSERT INTO PL_HISTORY
+                   (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                    ACQ_HOURS, INSERT_DATETIME, TRANSACTION_TYPE,
+                    ORIG_HISTORY_ID, CORRECT_REASON)
+               VALUES
+                   (:HISTORY-ID, :WS-ORIG-H-BALANCE-ID, CURRENT_DATE,
+                    :WS-REV-DAYS-NUM, :WS-REV-HOURS-NUM,
+                    CURRENT_TIMESTAMP, 'CORRECT',
+                    :ORIG-HISTORY-ID, :CORRECT-REASON)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       GET-NEXT-HISTORY-ID.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(HISTORY_ID AS INTEGER)),0)
+               INTO :WS-NEXT-HISTORY-ID
+               FROM PL_HISTORY
+           END-EXEC.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
