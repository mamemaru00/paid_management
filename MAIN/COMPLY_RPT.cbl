@@ -0,0 +1,216 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 COMPLY_RPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2024-12-22.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "COMPLY_RPT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-GRANTED-DAYS-NUM      PIC S9(3)V9.
+           01  WS-USED-DAYS-NUM         PIC S9(3)V9.
+           01  WS-FLAG-COUNT            PIC  9(6) VALUE 0.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY EMPREC.
+           COPY PLBREC.
+           01  WS-GRANTED-DAYS          PIC  X(4).
+           01  WS-USED-DAYS             PIC  X(4).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** COMPLY_RPT STARTED ***".
+
+           PERFORM CONNECT-TO-DATABASE.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "5日取得義務 未達者リスト".
+           DISPLAY "-----------------------------------------------".
+
+           PERFORM CHECK-EACH-LOT.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "未達件数 : " WS-FLAG-COUNT.
+           DISPLAY "*** COMPLY_RPT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CHECK-EACH-LOT.
+      ******************************************************************
+      *    在籍中の従業員が持つロットごとに、付与日数が10日以上かつ
+      *    付与日から1年以内の消化日数が5日未満の場合をフラグする。
+           EXEC SQL
+               DECLARE LOT_CURSOR CURSOR FOR
+               SELECT EMP_MASTER.EMP_ID, EMP_NAME,
+                      PL_BALANCE.BALANCE_ID, GRANT_DAYS
+               FROM EMP_MASTER
+               INNER JOIN PL_BALANCE
+               ON EMP_MASTER.EMP_ID = PL_BALANCE.B_EMP_ID
+               WHERE EMP_STATUS = TRUE
+               ORDER BY EMP_NAME ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN LOT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH LOT_CURSOR
+                   INTO :EMP-ID, :EMP-NAME, :BALANCE-ID, :GRANT-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM EVALUATE-ONE-LOT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE LOT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       EVALUATE-ONE-LOT.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(SUM(ACQ_DAYS),0)
+               INTO :WS-GRANTED-DAYS
+               FROM PL_HISTORY
+               WHERE H_BALANCE_ID = :BALANCE-ID
+                 AND TRANSACTION_TYPE = 'GRANT'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(-ACQ_DAYS),0)
+               INTO :WS-USED-DAYS
+               FROM PL_HISTORY
+               WHERE H_BALANCE_ID = :BALANCE-ID
+                 AND TRANSACTION_TYPE = 'USE'
+                 AND ACQ_DATE < :GRANT-DAYS + INTERVAL '1 year'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION NUMVAL(WS-GRANTED-DAYS) TO WS-GRANTED-DAYS-NUM.
+           MOVE FUNCTION NUMVAL(WS-USED-DAYS)    TO WS-USED-DAYS-NUM.
+
+           IF WS-GRANTED-DAYS-NUM >= 10 AND WS-USED-DAYS-NUM < 5
+               ADD 1 TO WS-FLAG-COUNT
+               DISPLAY "氏名       : " EMP-NAME
+               DISPLAY "付与日数   : " WS-GRANTED-DAYS-NUM
+               DISPLAY "消化日数   : " WS-USED-DAYS-NUM
+               DISPLAY "-----------------------------------------------"
+           END-IF.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
