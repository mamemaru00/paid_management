@@ -0,0 +1,274 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 UTIL_RPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2024-12-22.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "UTIL_RPT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-GRANTED-TOTAL-NUM     PIC S9(7)V9.
+           01  WS-USED-TOTAL-NUM        PIC S9(7)V9.
+           01  WS-UTIL-RATE             PIC  9(3)V99.
+
+           01  WS-DEPT-GRANTED-TOTAL-NUM PIC S9(7)V9.
+           01  WS-DEPT-USED-TOTAL-NUM    PIC S9(7)V9.
+           01  WS-DEPT-UTIL-RATE         PIC  9(3)V99.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  WS-GRANTED-TOTAL         PIC  X(8).
+           01  WS-USED-TOTAL            PIC  X(8).
+           01  WS-DEPT-CODE             PIC  X(6).
+           01  WS-DEPT-GRANTED-TOTAL    PIC  X(8).
+           01  WS-DEPT-USED-TOTAL       PIC  X(8).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** UTIL_RPT STARTED ***".
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM CALC-COMPANY-WIDE-RATE.
+           PERFORM CALC-DEPT-RATES.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "*** UTIL_RPT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CALC-COMPANY-WIDE-RATE.
+      ******************************************************************
+      *    全社の有給取得率(消化日数÷付与日数)を算出する。
+      *    部門別の集計はCALC-DEPT-RATESで行う。
+           EXEC SQL
+               SELECT COALESCE(SUM(ACQ_DAYS),0)
+               INTO :WS-GRANTED-TOTAL
+               FROM PL_HISTORY
+               WHERE TRANSACTION_TYPE = 'GRANT'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(-ACQ_DAYS),0)
+               INTO :WS-USED-TOTAL
+               FROM PL_HISTORY
+               WHERE TRANSACTION_TYPE = 'USE'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION NUMVAL(WS-GRANTED-TOTAL)
+               TO WS-GRANTED-TOTAL-NUM.
+           MOVE FUNCTION NUMVAL(WS-USED-TOTAL)    TO WS-USED-TOTAL-NUM.
+
+           IF WS-GRANTED-TOTAL-NUM > 0
+               COMPUTE WS-UTIL-RATE ROUNDED =
+                   (WS-USED-TOTAL-NUM / WS-GRANTED-TOTAL-NUM) * 100
+           ELSE
+               MOVE 0 TO WS-UTIL-RATE
+           END-IF.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "有給取得率レポート(全社)".
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "付与日数合計 : " WS-GRANTED-TOTAL-NUM.
+           DISPLAY "消化日数合計 : " WS-USED-TOTAL-NUM.
+           DISPLAY "取得率       : " WS-UTIL-RATE "%".
+           DISPLAY "-----------------------------------------------".
+
+      ******************************************************************
+       CALC-DEPT-RATES.
+      ******************************************************************
+      *    部門別(DEPT_CODE)の有給取得率を算出する。
+           DISPLAY "有給取得率レポート(部門別)".
+           DISPLAY "-----------------------------------------------".
+
+           EXEC SQL
+               DECLARE DEPT_CURSOR CURSOR FOR
+               SELECT DISTINCT DEPT_CODE
+               FROM EMP_MASTER
+               WHERE DEPT_CODE IS NOT NULL
+               ORDER BY DEPT_CODE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               OPEN DEPT_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH DEPT_CURSOR
+                   INTO :WS-DEPT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM CALC-ONE-DEPT-RATE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE DEPT_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           DISPLAY "-----------------------------------------------".
+
+      ******************************************************************
+       CALC-ONE-DEPT-RATE.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(SUM(ACQ_DAYS),0)
+               INTO :WS-DEPT-GRANTED-TOTAL
+               FROM PL_HISTORY
+               INNER JOIN PL_BALANCE
+                   ON PL_HISTORY.H_BALANCE_ID = PL_BALANCE.BALANCE_ID
+               INNER JOIN EMP_MASTER
+                   ON PL_BALANCE.B_EMP_ID = EMP_MASTER.EMP_ID
+               WHERE TRANSACTION_TYPE = 'GRANT'
+                 AND EMP_MASTER.DEPT_CODE = :WS-DEPT-CODE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(-ACQ_DAYS),0)
+               INTO :WS-DEPT-USED-TOTAL
+               FROM PL_HISTORY
+               INNER JOIN PL_BALANCE
+                   ON PL_HISTORY.H_BALANCE_ID = PL_BALANCE.BALANCE_ID
+               INNER JOIN EMP_MASTER
+                   ON PL_BALANCE.B_EMP_ID = EMP_MASTER.EMP_ID
+               WHERE TRANSACTION_TYPE = 'USE'
+                 AND EMP_MASTER.DEPT_CODE = :WS-DEPT-CODE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION NUMVAL(WS-DEPT-GRANTED-TOTAL)
+               TO WS-DEPT-GRANTED-TOTAL-NUM.
+           MOVE FUNCTION NUMVAL(WS-DEPT-USED-TOTAL)
+               TO WS-DEPT-USED-TOTAL-NUM.
+
+           IF WS-DEPT-GRANTED-TOTAL-NUM > 0
+               COMPUTE WS-DEPT-UTIL-RATE ROUNDED =
+                   (WS-DEPT-USED-TOTAL-NUM / WS-DEPT-GRANTED-TOTAL-NUM)
+                       * 100
+           ELSE
+               MOVE 0 TO WS-DEPT-UTIL-RATE
+           END-IF.
+
+           DISPLAY "部門 : " WS-DEPT-CODE.
+           DISPLAY "  付与日数合計 : " WS-DEPT-GRANTED-TOTAL-NUM.
+           DISPLAY "  消化日数合計 : " WS-DEPT-USED-TOTAL-NUM.
+           DISPLAY "  取得率       : " WS-DEPT-UTIL-RATE "%".
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
