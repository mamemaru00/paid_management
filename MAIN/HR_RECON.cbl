@@ -0,0 +1,304 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HR_RECON.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-02-17.
+
+      ******************************************************************
+      *    HRシステムから年次(または都度)受け渡される従業員抽出
+      *    ファイル(HREXTR、EMPINREC形式)とEMP_MASTERを突合する
+      *    バッチ。EMP_MASTER.cblのLOAD-EMPLOYEES-RTNのように取り
+      *    込んでUPSERTするのではなく、差異だけを報告してオペレー
+      *    タの判断に委ねる。
+      *      (1) HREXTRに存在するがEMP_MASTERに無い従業員
+      *      (2) EMP_MASTERに存在するがHREXTRに無い従業員
+      *      (3) 両方に存在するが氏名・入社日・在籍状態が食い違う
+      *          従業員
+      *    (1)の判定のため、読み込んだEMP_IDを一時テーブル
+      *    HR_STAGINGへ退避し、(2)はEMP_MASTERをHR_STAGINGに
+      *    NOT INして求める。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HR-EXTRACT-FILE ASSIGN TO "HREXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HREXTR-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  HR-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPINREC.
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "HR_RECON".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-HREXTR-STATUS        PIC  XX.
+           01  WS-HREXTR-EOF-SW        PIC  X(01) VALUE "N".
+               88  WS-HREXTR-EOF           VALUE "Y".
+
+           01  WS-MISSING-FROM-MASTER-CNT  PIC 9(6) VALUE 0.
+           01  WS-MISSING-FROM-HR-CNT      PIC 9(6) VALUE 0.
+           01  WS-MISMATCH-CNT              PIC 9(6) VALUE 0.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY EMPREC.
+           01  WS-EMP-COUNT             PIC  X(8).
+           01  WS-DB-EMP-NAME           PIC  X(20).
+           01  WS-DB-JOIN-DATE          PIC  X(10).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01  WS-DB-STATUS-SW          PIC  X(01) VALUE "N".
+               88  WS-DB-STATUS-TRUE        VALUE "Y".
+           01  WS-HR-STATUS-SW          PIC  X(01) VALUE "N".
+               88  WS-HR-STATUS-TRUE        VALUE "Y".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** HR_RECON STARTED ***".
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM SETUP-STAGING-TABLE.
+
+           OPEN INPUT HR-EXTRACT-FILE.
+           IF WS-HREXTR-STATUS NOT = "00"
+               DISPLAY "*** HREXTR ファイルが"
+                   "オープンできません ***"
+               PERFORM ERROR-RTN
+               STOP RUN
+           END-IF.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "[1] HREXTRにあるがEMP_MASTERに"
+               "無い従業員".
+           DISPLAY "    / 氏名・入社日・在籍状態の"
+               "不一致".
+           DISPLAY "-----------------------------------------------".
+           PERFORM COMPARE-EXTRACT-RTN.
+
+           CLOSE HR-EXTRACT-FILE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "[2] EMP_MASTERにあるがHREXTRに無い従業員".
+           DISPLAY "-----------------------------------------------".
+           PERFORM CHECK-MISSING-FROM-HR.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "HR→MASTER未登録件数 : "
+               WS-MISSING-FROM-MASTER-CNT.
+           DISPLAY "MASTER→HR未登録件数 : "
+               WS-MISSING-FROM-HR-CNT.
+           DISPLAY "項目不一致件数       : " WS-MISMATCH-CNT.
+           DISPLAY "*** HR_RECON FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       SETUP-STAGING-TABLE.
+      ******************************************************************
+      *    実行のたびにその回のHREXTR内容だけを保持する一時表に
+      *    作り直す。
+           EXEC SQL
+               DROP TABLE IF EXISTS HR_STAGING
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               CREATE TEMP TABLE HR_STAGING
+               (
+                   EMP_ID   VARCHAR(6) NOT NULL,
+                   CONSTRAINT HRSTG_0 PRIMARY KEY (EMP_ID)
+               )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       COMPARE-EXTRACT-RTN.
+      ******************************************************************
+           READ HR-EXTRACT-FILE
+               AT END MOVE "Y" TO WS-HREXTR-EOF-SW
+           END-READ.
+           PERFORM UNTIL WS-HREXTR-EOF
+               PERFORM COMPARE-ONE-EXTRACT-ROW
+               READ HR-EXTRACT-FILE
+                   AT END MOVE "Y" TO WS-HREXTR-EOF-SW
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       COMPARE-ONE-EXTRACT-ROW.
+      ******************************************************************
+           MOVE EMPIN-EMP-ID TO EMP-ID.
+
+           EXEC SQL
+               INSERT INTO HR_STAGING (EMP_ID) VALUES (:EMP-ID)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-EMP-COUNT
+               FROM EMP_MASTER
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           IF FUNCTION NUMVAL(WS-EMP-COUNT) = 0
+               ADD 1 TO WS-MISSING-FROM-MASTER-CNT
+               DISPLAY "EMP_ID=" EMP-ID
+                   " " EMPIN-EMP-NAME " : EMP_MASTERに未登録 ***"
+           ELSE
+               PERFORM COMPARE-ONE-EXTRACT-FIELDS
+           END-IF.
+
+      ******************************************************************
+       COMPARE-ONE-EXTRACT-FIELDS.
+      ******************************************************************
+           EXEC SQL
+               SELECT EMP_NAME,
+                      TO_CHAR(EMP_JOIN_DATE,'YYYY-MM-DD'),
+                      EMP_STATUS
+               INTO :WS-DB-EMP-NAME, :WS-DB-JOIN-DATE, :EMP-STATUS
+               FROM EMP_MASTER
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      *    EMP-STATUS/EMPIN-STATUSはともにPIC X(5)で"TRUE"判定のみ
+      *    保証される(他プログラムと同じ慣習)ため、在籍フラグは
+      *    生の文字列同士ではなく"TRUE"判定結果同士で突合する。
+           MOVE "N" TO WS-DB-STATUS-SW.
+           IF EMP-STATUS = "TRUE"
+               MOVE "Y" TO WS-DB-STATUS-SW
+           END-IF.
+           MOVE "N" TO WS-HR-STATUS-SW.
+           IF EMPIN-STATUS = "TRUE"
+               MOVE "Y" TO WS-HR-STATUS-SW
+           END-IF.
+
+           IF WS-DB-EMP-NAME NOT = EMPIN-EMP-NAME
+              OR WS-DB-JOIN-DATE NOT = EMPIN-JOIN-DATE
+              OR WS-DB-STATUS-SW NOT = WS-HR-STATUS-SW
+               ADD 1 TO WS-MISMATCH-CNT
+               DISPLAY "EMP_ID=" EMP-ID " 項目不一致 ***"
+               DISPLAY "  MASTER: " WS-DB-EMP-NAME " / "
+                   WS-DB-JOIN-DATE " / " EMP-STATUS
+               DISPLAY "  HR    : " EMPIN-EMP-NAME " / "
+                   EMPIN-JOIN-DATE " / " EMPIN-STATUS
+           END-IF.
+
+      ******************************************************************
+       CHECK-MISSING-FROM-HR.
+      ******************************************************************
+           EXEC SQL
+               DECLARE MISSING_HR_CURSOR CURSOR FOR
+               SELECT EMP_ID, EMP_NAME
+               FROM EMP_MASTER
+               WHERE EMP_ID NOT IN (SELECT EMP_ID FROM HR_STAGING)
+               ORDER BY EMP_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN MISSING_HR_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH MISSING_HR_CURSOR
+                   INTO :EMP-ID, :EMP-NAME
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO WS-MISSING-FROM-HR-CNT
+                   DISPLAY "EMP_ID=" EMP-ID " " EMP-NAME
+                       " : HREXTRに未登録 ***"
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE MISSING_HR_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
