@@ -5,59 +5,316 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-20.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+      *    バッチモード(WS-BATCH-MODE)で読み込む、1件1行の有給申請
+      *    明細。項目構成はLK-USER/UNIT/AMOUNT/USE-DATEと同じ。
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-REC.
+           03 TRAN-USER             PIC X(06).
+           03 TRAN-UNIT              PIC X(01).
+           03 TRAN-AMOUNT            PIC X(06).
+           03 TRAN-USE-DATE          PIC X(08).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "PAID_CALC".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
            01 INPUT-PAID.
                03 INPUT-USER        PIC 9(6).
-               03 INPUT-PAID        PIC 9(4).
+               03 INPUT-PAID-DAYS   PIC 9(4)V9.
+
+      *    PARM起動(無人バッチ)か対話起動かを区別する。
+      *    JCL/ジョブストリームからPARM引渡しされた場合はLK-RUN-MODEに
+      *    "P"が入る。
+           01 WS-RUN-MODE-SW        PIC X(1) VALUE "I".
+               88 WS-PARM-MODE          VALUE "P".
+               88 WS-BATCH-MODE         VALUE "B".
+               88 WS-INTERACTIVE-MODE   VALUE "I".
+
+      *    バッチモード(TRANFILE一括処理)の制御用。
+           01 WS-EOF-SW             PIC X(1) VALUE "N".
+               88 WS-EOF-REACHED        VALUE "Y".
+           01 WS-TRAN-COUNT         PIC 9(5) VALUE 0.
+
+           01 WS-EMP-ID-KEY         PIC X(6).
+           01 WS-HOLD-DAYS-NUM      PIC S9(3)V9.
+           01 WS-NEW-HOLD-DAYS      PIC S9(3)V9.
+           01 WS-NEXT-HISTORY-ID    PIC 9(8) VALUE 0.
+           01 WS-ACQ-DAYS-NUM       PIC S9(3)V9.
+           01 WS-ACQ-HOURS-NUM      PIC S9(3)V99.
+           01 WS-TOTAL-HOLD-DAYS    PIC S9(5)V9.
+           01 WS-REMAINING-REQUEST  PIC S9(3)V9.
+           01 WS-DRAW-DAYS-NUM      PIC S9(3)V9.
+           01 WS-REJECTED-SW        PIC X(1) VALUE "N".
+               88 WS-REQUEST-REJECTED   VALUE "Y".
+
+      *    時間単位年休(半休・時間単位)の入力・換算用。
+           01 WS-LEAVE-UNIT-SW      PIC X(1) VALUE "D".
+               88 WS-UNIT-HOURS         VALUE "H".
+           01 WS-HOURS-PER-DAY      PIC 9(2) VALUE 8.
+           01 INPUT-PAID-HOURS      PIC 9(4)V9.
+
+      *    取得日(YYYYMMDD)の入力・検証用。DATE-CHKで実在日付か
+      *    どうかを確認し、PL_HISTORY/PL_BALANCEの更新日に使う。
+           01 USE-DATE-INPUT.
+               03 WS-USE-DATE-NUM   PIC 9(8).
+           01 USE-DATE-INPUT-R REDEFINES USE-DATE-INPUT.
+               03 WS-USE-YEAR       PIC 9(4).
+               03 WS-USE-MONTH      PIC 9(2).
+               03 WS-USE-DAY        PIC 9(2).
+           01 WS-DATE-VALID-SW      PIC X(1) VALUE "N".
+               88 WS-DATE-VALID         VALUE "Y".
 
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  DBNAME                  PIC  X(30) VALUE SPACE.
            01  USERNAME                PIC  X(30) VALUE SPACE.
            01  PASSWD                  PIC  X(10) VALUE SPACE.
-           01  EMP-REC-VARS.
-               03  EMP-ID               PIC  X(6).
-               03  EMP-NAME             PIC  X(20).
-               03  EMP-JOIN_DATE        PIC  X(10).
-               03  EMP-STATUS           PIC  X(4).
-           01  PLB-REC-VARS.
-               03  BALANCE-ID           PIC  X(8).
-               03  B-EMP-ID             PIC  X(6).
-               03  BALANCE-STATUS       PIC  X(4).
-               03  GRANT-DAYS           PIC  X(10).
-               03  HOLD-DAYS            PIC  X(4).
-               03  LAST-UPD-DATE        PIC  X(10).
-           01  PLH-REC-VARS.
-               03  HISTORY-ID          PIC  X(8).
-               03  H-BALANCE-ID        PIC  X(8).
-               03  ACQ-DATE            PIC  X(10).
-               03  ACQ-DAYS            PIC  X(4).
-               03  INSERT-DATETIME     PIC  X(19).
+           01  WS-USE-DATE             PIC  X(10) VALUE SPACE.
+           01  WS-DUP-COUNT             PIC  X(8).
+           COPY EMPREC.
+           COPY PLBREC.
+           COPY PLHREC.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
-           EXEC SQL INCLUDE SQLCA END-EXEC.  
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+      *    JCL/ジョブストリームからのPARM引渡し用。各項目はPARM文字列を
+      *    スペース区切りで分割したものにコマンドライン引数として渡る。
+      *    対話起動時は未指定のままでよく、その場合は全項目が空白に
+      *    なるのでINPUT-PAID-RTNが対話入力側へ分岐する。
+           01  LK-RUN-MODE            PIC X(01) VALUE SPACE.
+           01  LK-USER                PIC X(06) VALUE SPACE.
+           01  LK-UNIT                PIC X(01) VALUE SPACE.
+           01  LK-AMOUNT              PIC X(06) VALUE SPACE.
+           01  LK-USE-DATE            PIC X(08) VALUE SPACE.
+           01  WS-CMD-ARG-NUM         PIC 9(02).
+
       ******************************************************************
        PROCEDURE                   DIVISION.
-      ******************************************************************             
+      ******************************************************************
        MAIN-RTN.
-           PERFORM INPUT-PAID.
+           PERFORM GET-COMMAND-LINE-PARMS-RTN.
+
+           EVALUATE LK-RUN-MODE
+               WHEN "P"
+                   MOVE "P" TO WS-RUN-MODE-SW
+               WHEN "B"
+                   MOVE "B" TO WS-RUN-MODE-SW
+               WHEN OTHER
+                   MOVE "I" TO WS-RUN-MODE-SW
+           END-EVALUATE.
+
            PERFORM CONNECT-TO-DATABASE.
-           PERFORM PAID-CALC.
 
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS-RTN
+           ELSE
+               PERFORM INPUT-PAID-RTN
+               PERFORM PAID-CALC
+           END-IF.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
            STOP RUN.
-      
+
       ******************************************************************
-       INPUT-PAID.
+       GET-COMMAND-LINE-PARMS-RTN.
+      ******************************************************************
+      *    起動コマンドラインの引数をLK-RUN-MODE/USER/UNIT/AMOUNT/
+      *    USE-DATEの順に取り込む。引数が渡されていない位置は
+      *    スペースのままとなり、対話入力側への分岐につながる。
+           MOVE 1 TO WS-CMD-ARG-NUM.
+           DISPLAY WS-CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT LK-RUN-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO LK-RUN-MODE
+           END-ACCEPT.
+
+           MOVE 2 TO WS-CMD-ARG-NUM.
+           DISPLAY WS-CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT LK-USER FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO LK-USER
+           END-ACCEPT.
+
+           MOVE 3 TO WS-CMD-ARG-NUM.
+           DISPLAY WS-CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT LK-UNIT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO LK-UNIT
+           END-ACCEPT.
+
+           MOVE 4 TO WS-CMD-ARG-NUM.
+           DISPLAY WS-CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT LK-AMOUNT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO LK-AMOUNT
+           END-ACCEPT.
+
+           MOVE 5 TO WS-CMD-ARG-NUM.
+           DISPLAY WS-CMD-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT LK-USE-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACE TO LK-USE-DATE
+           END-ACCEPT.
+
       ******************************************************************
+       INPUT-PAID-RTN.
+      ******************************************************************
+      *    対話起動(WS-INTERACTIVE-MODE)とPARM起動(WS-PARM-MODE)の
+      *    どちらでも、以降のPAID-CALCが使う項目(INPUT-USER,
+      *    INPUT-PAID-DAYS/HOURS, WS-USE-DATE)を揃えた上で返す。
+           EVALUATE TRUE
+               WHEN WS-PARM-MODE
+                   PERFORM PARM-INPUT-PAID-RTN
+               WHEN OTHER
+                   PERFORM INTERACTIVE-INPUT-PAID-RTN
+           END-EVALUATE.
+
+           DISPLAY "ユーザID = " INPUT-USER.
+
+      ******************************************************************
+       INTERACTIVE-INPUT-PAID-RTN.
+      ******************************************************************
+      *    半休・時間単位年休に対応し、時間単位の場合は1日あたりの
+      *    時間数(WS-HOURS-PER-DAY)で日数換算してから従来の
+      *    日数ベースの消化処理に渡す。
            DISPLAY "ユーザID : >> ".
            ACCEPT INPUT-USER FROM CONSOLE.
-           DISPLAY "有給取得日数 : >> ".
-           ACCEPT INPUT-PAID FROM CONSOLE.
+           DISPLAY "取得単位 (D=日単位 / H=時間単位) : >> ".
+           ACCEPT WS-LEAVE-UNIT-SW FROM CONSOLE.
+
+           IF WS-UNIT-HOURS
+               DISPLAY "有給取得時間数 : >> "
+               ACCEPT INPUT-PAID-HOURS FROM CONSOLE
+               COMPUTE INPUT-PAID-DAYS ROUNDED =
+                   INPUT-PAID-HOURS / WS-HOURS-PER-DAY
+               DISPLAY "有給取得時間数 = " INPUT-PAID-HOURS
+               DISPLAY "日数換算       = " INPUT-PAID-DAYS
+           ELSE
+               DISPLAY "有給取得日数 : >> "
+               ACCEPT INPUT-PAID-DAYS FROM CONSOLE
+               DISPLAY "有給取得日数 = " INPUT-PAID-DAYS
+           END-IF.
+
+           MOVE "N" TO WS-DATE-VALID-SW.
+           PERFORM UNTIL WS-DATE-VALID
+               DISPLAY "取得日 (YYYYMMDD) : >> "
+               ACCEPT WS-USE-DATE-NUM FROM CONSOLE
+               CALL "DATE-CHK" USING WS-USE-DATE-NUM WS-DATE-VALID-SW
+               IF NOT WS-DATE-VALID
+                   DISPLAY "*** 日付が不正です。"
+                       "再入力してください ***"
+               END-IF
+           END-PERFORM.
+           STRING WS-USE-YEAR "-" WS-USE-MONTH "-" WS-USE-DAY
+               INTO WS-USE-DATE.
+
+      ******************************************************************
+       PARM-INPUT-PAID-RTN.
+      ******************************************************************
+      *    JCLから渡されたPARM項目を検証し、対話入力と同じ形に
+      *    揃えてからPAID-CALCへ渡す。日付が不正な場合は再入力が
+      *    できないため、そのままエラー終了する。
+           MOVE FUNCTION NUMVAL(LK-USER) TO INPUT-USER.
+           MOVE LK-UNIT TO WS-LEAVE-UNIT-SW.
+
+           IF WS-UNIT-HOURS
+               MOVE FUNCTION NUMVAL(LK-AMOUNT) TO INPUT-PAID-HOURS
+               COMPUTE INPUT-PAID-DAYS ROUNDED =
+                   INPUT-PAID-HOURS / WS-HOURS-PER-DAY
+               DISPLAY "有給取得時間数 = " INPUT-PAID-HOURS
+               DISPLAY "日数換算       = " INPUT-PAID-DAYS
+           ELSE
+               MOVE FUNCTION NUMVAL(LK-AMOUNT) TO INPUT-PAID-DAYS
+               DISPLAY "有給取得日数 = " INPUT-PAID-DAYS
+           END-IF.
 
-           DISPLAY "入社日 = " INPUT-USER.
-           DISPLAY "週所定労働日数 = " INPUT-PAID.
+           MOVE LK-USE-DATE TO WS-USE-DATE-NUM.
+           CALL "DATE-CHK" USING WS-USE-DATE-NUM WS-DATE-VALID-SW.
+           IF NOT WS-DATE-VALID
+               DISPLAY "*** PARMの取得日が不正です: "
+                   LK-USE-DATE
+               STOP RUN
+           END-IF.
+           STRING WS-USE-YEAR "-" WS-USE-MONTH "-" WS-USE-DAY
+               INTO WS-USE-DATE.
+
+      ******************************************************************
+       BATCH-PROCESS-RTN.
+      ******************************************************************
+      *    TRANFILEを1件ずつ読み込み、その都度PAID-CALCを実行する。
+      *    1件ごとにAPPLY-PAID-LEAVE-FIFO側でCOMMITされるため、
+      *    途中でバッチが止まってもそこまでの明細は確定済みとなる。
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-TRAN-COUNT.
+           OPEN INPUT TRAN-FILE.
+           PERFORM UNTIL WS-EOF-REACHED
+               READ TRAN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM BATCH-ONE-TRANSACTION-RTN
+               END-READ
+           END-PERFORM.
+           CLOSE TRAN-FILE.
+           DISPLAY "*** バッチ処理件数: " WS-TRAN-COUNT " ***".
+
+      ******************************************************************
+       BATCH-ONE-TRANSACTION-RTN.
+      ******************************************************************
+      *    明細1件(TRAN-REC)をPARM起動と同じ項目に展開してPAID-CALC
+      *    を呼び出す。取得日が不正な明細は、この1件だけをスキップ
+      *    してバッチ全体は継続する。
+           MOVE FUNCTION NUMVAL(TRAN-USER) TO INPUT-USER.
+           MOVE TRAN-UNIT TO WS-LEAVE-UNIT-SW.
+
+           IF WS-UNIT-HOURS
+               MOVE FUNCTION NUMVAL(TRAN-AMOUNT) TO INPUT-PAID-HOURS
+               COMPUTE INPUT-PAID-DAYS ROUNDED =
+                   INPUT-PAID-HOURS / WS-HOURS-PER-DAY
+           ELSE
+               MOVE FUNCTION NUMVAL(TRAN-AMOUNT) TO INPUT-PAID-DAYS
+           END-IF.
+
+           MOVE TRAN-USE-DATE TO WS-USE-DATE-NUM.
+           CALL "DATE-CHK" USING WS-USE-DATE-NUM WS-DATE-VALID-SW.
+           IF NOT WS-DATE-VALID
+               DISPLAY "*** 明細 " WS-TRAN-COUNT
+                   " 件目: 取得日が不正のため"
+                   "スキップします ***"
+           ELSE
+               STRING WS-USE-YEAR "-" WS-USE-MONTH "-" WS-USE-DAY
+                   INTO WS-USE-DATE
+               DISPLAY "--- 明細 " WS-TRAN-COUNT
+                   " 件目 処理開始(ユーザID="
+                   TRAN-USER ") ---"
+               PERFORM PAID-CALC
+               DISPLAY "--- 明細 " WS-TRAN-COUNT
+                   " 件目 処理完了 ---"
+           END-IF.
 
       ******************************************************************
        CONNECT-TO-DATABASE.
@@ -65,33 +322,196 @@
       *    CONNECT TO DATABASE
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       PAID-CALC.
+      ******************************************************************
+      *    残高を全ロット合計で確認し、不足していれば拒否する。
+      *    十分であれば古いロットから順に(FIFO)消化する。
+           MOVE "N" TO WS-REJECTED-SW.
+           MOVE INPUT-USER TO WS-EMP-ID-KEY.
+
+           PERFORM CHECK-DUPLICATE-USE-RTN.
+
+           IF NOT WS-REQUEST-REJECTED
+               EXEC SQL
+                   SELECT COALESCE(SUM(HOLD_DAYS),0)
+                   INTO :WS-TOTAL-HOLD-DAYS
+                   FROM PL_BALANCE
+                   WHERE B_EMP_ID = :WS-EMP-ID-KEY
+               END-EXEC
+               IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+
+               IF WS-TOTAL-HOLD-DAYS < INPUT-PAID-DAYS
+                   MOVE "Y" TO WS-REJECTED-SW
+                   DISPLAY "*** 残日数を超える申請です ***"
+                   DISPLAY "残日数   : " WS-TOTAL-HOLD-DAYS
+                   DISPLAY "申請日数 : " INPUT-PAID-DAYS
+               END-IF
+           END-IF.
+
+           IF NOT WS-REQUEST-REJECTED
+               PERFORM APPLY-PAID-LEAVE-FIFO
+           END-IF.
+
+      ******************************************************************
+       CHECK-DUPLICATE-USE-RTN.
+      ******************************************************************
+      *    同一従業員について、同じ取得日(WS-USE-DATE)で消化済みの
+      *    PL_HISTORY(TRANSACTION_TYPE='USE')行が既にないかを
+      *    ロットをまたいで確認する。再実行や二重申請による同日の
+      *    二重消化を防ぐ。
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               SELECT COUNT(*)
+               INTO :WS-DUP-COUNT
+               FROM PL_HISTORY H
+               INNER JOIN PL_BALANCE B
+                   ON H.H_BALANCE_ID = B.BALANCE_ID
+               WHERE B.B_EMP_ID = :WS-EMP-ID-KEY
+                 AND H.ACQ_DATE = :WS-USE-DATE
+                 AND H.TRANSACTION_TYPE = 'USE'
            END-EXEC.
            IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-      
+
+           IF FUNCTION NUMVAL(WS-DUP-COUNT) > 0
+               MOVE "Y" TO WS-REJECTED-SW
+               DISPLAY "*** この取得日は既に消化済みです"
+                   "(二重申請の可能性があります) ***"
+               DISPLAY "ユーザID : " INPUT-USER
+               DISPLAY "取得日   : " WS-USE-DATE
+           END-IF.
+
       ******************************************************************
-       PAID-CALC.
+       APPLY-PAID-LEAVE-FIFO.
+      ******************************************************************
+      *    古い付与日のロットから順に、申請日数がなくなるまで
+      *    各ロットのHOLD_DAYSを取り崩していく。
+           MOVE INPUT-PAID-DAYS TO WS-REMAINING-REQUEST.
+           PERFORM GET-NEXT-HISTORY-ID.
+
+           EXEC SQL
+               DECLARE LOT_CURSOR CURSOR FOR
+               SELECT BALANCE_ID, HOLD_DAYS
+               FROM PL_BALANCE
+               WHERE B_EMP_ID = :WS-EMP-ID-KEY
+                 AND HOLD_DAYS > 0
+               ORDER BY GRANT_DAYS ASC
+               FOR UPDATE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN LOT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-REMAINING-REQUEST <= 0
+               EXEC SQL
+                   FETCH LOT_CURSOR
+                   INTO :BALANCE-ID, :HOLD-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM DRAW-DOWN-ONE-LOT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE LOT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           DISPLAY "有給休暇を消化しました。日数: "
+               INPUT-PAID-DAYS.
+
       ******************************************************************
-           EXEC SQL 
-               DECLARE EMP_CURSOR CURSOR FOR
-               SELECT EMP_MASTER.EMP_ID, EMP_NAME, 
-                      HOLD_DAYS,
-                      ACQ_DATE,ACQ_DAYS,INSERT_DATETIME,
-               FROM EMP_MASTER
-               INNER JOIN PL_BALANCE 
-               ON EMP_MASTER.EMP_ID = PL_BALANCE.B_EMP_ID
-               INNER JOIN PL_HISTORY 
-               ON PL_BALANCE.BALANCE_ID = PL_HISTORY.H_BALANCE_ID
-               ORDER BY EMP_NAME ASC
-               
+       DRAW-DOWN-ONE-LOT.
+      ******************************************************************
+           MOVE FUNCTION NUMVAL(HOLD-DAYS) TO WS-HOLD-DAYS-NUM.
+
+           IF WS-HOLD-DAYS-NUM > WS-REMAINING-REQUEST
+               MOVE WS-REMAINING-REQUEST TO WS-DRAW-DAYS-NUM
+           ELSE
+               MOVE WS-HOLD-DAYS-NUM TO WS-DRAW-DAYS-NUM
+           END-IF.
+
+           COMPUTE WS-NEW-HOLD-DAYS =
+               WS-HOLD-DAYS-NUM - WS-DRAW-DAYS-NUM.
+
+           EXEC SQL
+               UPDATE PL_BALANCE
+               SET HOLD_DAYS = :WS-NEW-HOLD-DAYS,
+                   LAST_UPD_DATE = :WS-USE-DATE
+               WHERE BALANCE_ID = :BALANCE-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           ADD 1 TO WS-NEXT-HISTORY-ID.
+           MOVE WS-NEXT-HISTORY-ID TO HISTORY-ID.
+           COMPUTE WS-ACQ-DAYS-NUM = ZERO - WS-DRAW-DAYS-NUM.
+           COMPUTE WS-ACQ-HOURS-NUM ROUNDED =
+               WS-ACQ-DAYS-NUM * WS-HOURS-PER-DAY.
+
+           EXEC SQL
+               INSERT INTO PL_HISTORY
+                   (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                    ACQ_HOURS, INSERT_DATETIME, TRANSACTION_TYPE)
+               VALUES
+                   (:HISTORY-ID, :BALANCE-ID, :WS-USE-DATE,
+                    :WS-ACQ-DAYS-NUM, :WS-ACQ-HOURS-NUM,
+                    CURRENT_TIMESTAMP, 'USE')
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           SUBTRACT WS-DRAW-DAYS-NUM FROM WS-REMAINING-REQUEST.
+
+      ******************************************************************
+       GET-NEXT-HISTORY-ID.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(HISTORY_ID AS INTEGER)),0)
+               INTO :WS-NEXT-HISTORY-ID
+               FROM PL_HISTORY
            END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
 
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
@@ -105,12 +525,12 @@
                  DISPLAY "PostgreSQL error"
                  DISPLAY "ERRCODE: " SQLSTATE
                  DISPLAY SQLERRMC
-                 
+
                  *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
                  EXEC SQL
                      ROLLBACK
                  END-EXEC
-                 
+
                  *> Alternative rollback using OCESQL library.
                  CALL "OCESQLStartSQL" END-CALL
                  CALL "OCESQLExec" USING
@@ -118,10 +538,10 @@
                      BY REFERENCE "ROLLBACK" & x"00"
                  END-CALL
                  CALL "OCESQLEndSQL" END-CALL
-                 
+
               WHEN OTHER
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE: " SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
