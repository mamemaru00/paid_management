@@ -0,0 +1,181 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 CSV_EXPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2024-12-23.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "PAYCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-REC                 PIC X(80).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "CSV_EXPT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+           01  WS-HOLD-DAYS-NUM        PIC S9(3)V9.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY EMPREC.
+           COPY PLBREC.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** CSV_EXPT STARTED ***".
+
+           OPEN OUTPUT CSV-FILE.
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM WRITE-CSV-HEADER.
+           PERFORM EXPORT-EACH-EMPLOYEE.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           CLOSE CSV-FILE.
+           DISPLAY "*** CSV_EXPT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-CSV-HEADER.
+      ******************************************************************
+           MOVE SPACE TO CSV-REC.
+           STRING "EMP_ID,EMP_NAME,GRANT_DAYS,HOLD_DAYS"
+               DELIMITED BY SIZE INTO CSV-REC.
+           WRITE CSV-REC.
+
+      ******************************************************************
+       EXPORT-EACH-EMPLOYEE.
+      ******************************************************************
+      *    EMP_LISTと同じEMP_MASTER/PL_BALANCEの結合で、給与担当向けに
+      *    EMP_ID/EMP_NAME/GRANT_DAYS/HOLD_DAYSをCSVとして出力する。
+           EXEC SQL
+               DECLARE CSV_CURSOR CURSOR FOR
+               SELECT EMP_MASTER.EMP_ID, EMP_NAME,
+                      GRANT_DAYS, HOLD_DAYS
+               FROM EMP_MASTER
+               INNER JOIN PL_BALANCE
+               ON EMP_MASTER.EMP_ID = PL_BALANCE.B_EMP_ID
+               WHERE EMP_STATUS = TRUE
+               ORDER BY EMP_MASTER.EMP_ID ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN CSV_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CSV_CURSOR
+                   INTO :EMP-ID, :EMP-NAME, :GRANT-DAYS, :HOLD-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-CSV-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CSV_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-CSV-LINE.
+      ******************************************************************
+           MOVE SPACE TO CSV-REC.
+           STRING EMP-ID DELIMITED BY SPACE ","
+               FUNCTION TRIM(EMP-NAME) DELIMITED BY SIZE ","
+               GRANT-DAYS DELIMITED BY SPACE ","
+               HOLD-DAYS DELIMITED BY SPACE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
