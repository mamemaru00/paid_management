@@ -0,0 +1,131 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 NIGHTLY_RUN.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-02-10.
+
+      ******************************************************************
+      *    INPUT_PROGRAM(新規付与バッチ)、PL_EXPIRE(失効・繰越
+      *    バッチ)、COMPLY_RPT/UTIL_RPT(コンプライアンス・集計
+      *    レポート)は、それぞれ独立したロードモジュールとして
+      *    個別に起動されており、正しい実行順序を人が覚えておく
+      *    必要があった。本ジョブは、その5本を正しい順序で1本の
+      *    投入にまとめ、各ステップの終了状態(RETURN-CODE)を
+      *    次のステップに進む前に確認する。CALL "SYSTEM"で各
+      *    ロードモジュールを別プロセスとして起動し、その終了
+      *    コードをRETURN-CODEで受け取る方式は、JCLのEXEC PGM=
+      *    ステップとCOND=判定に相当する、このシステムにおける
+      *    ジョブ・ステップ制御の実現方法である。
+      *    いずれかのステップが失敗(RETURN-CODE NOT = 0)した場合
+      *    は、以降のステップを実行せずに異常終了する。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "NIGHTLY_RUN".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+
+           01  WS-STEP-NAME             PIC X(12).
+           01  WS-STEP-RC               PIC S9(9) VALUE 0.
+           01  WS-ABORT-SW              PIC X(01) VALUE "N".
+               88  WS-JOB-ABORTED       VALUE "Y".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** NIGHTLY_RUN STARTED ***".
+
+           MOVE "INPUT_PROGRAM" TO WS-STEP-NAME.
+           CALL "SYSTEM" USING "INPUT_PROGRAM B".
+           PERFORM CHECK-STEP-RC.
+
+           IF NOT WS-JOB-ABORTED
+               MOVE "PL_EXPIRE" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "PL_EXPIRE"
+               PERFORM CHECK-STEP-RC
+           END-IF.
+
+           IF NOT WS-JOB-ABORTED
+               MOVE "COMPLY_RPT" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "COMPLY_RPT"
+               PERFORM CHECK-STEP-RC
+           END-IF.
+
+           IF NOT WS-JOB-ABORTED
+               MOVE "UTIL_RPT" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "UTIL_RPT"
+               PERFORM CHECK-STEP-RC
+           END-IF.
+
+           IF NOT WS-JOB-ABORTED
+               MOVE "RECON_RPT" TO WS-STEP-NAME
+               CALL "SYSTEM" USING "RECON_RPT"
+               PERFORM CHECK-STEP-RC
+           END-IF.
+
+           IF WS-JOB-ABORTED
+               DISPLAY "*** NIGHTLY_RUN ABENDED ***"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "*** NIGHTLY_RUN FINISHED ***"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      ******************************************************************
+       CHECK-STEP-RC.
+      ******************************************************************
+      *    直前のCALL "SYSTEM"の終了コードをRETURN-CODEから取得し、
+      *    0以外ならステップ名と終了コードをログ・表示して以降の
+      *    ステップをスキップする(JCLのCOND=判定に相当)。
+      *    CALL "SYSTEM"が返すRETURN-CODEはシェルのwait()終了状態
+      *    そのものであり、実際の終了コードは上位8bit(256で除算)
+      *    に格納されるため、ここで変換してから判定する。ただし
+      *    起動自体に失敗した場合(fork/exec失敗)はRETURN-CODEが
+      *    負の値になり、256で割った商だけでは0に丸められて成功と
+      *    誤認されるため、除算の前に負値を別途異常終了として扱う。
+           IF RETURN-CODE < 0
+               MOVE RETURN-CODE TO WS-STEP-RC
+           ELSE
+               COMPUTE WS-STEP-RC = RETURN-CODE / 256
+           END-IF.
+
+           IF WS-STEP-RC NOT = 0
+               MOVE "Y" TO WS-ABORT-SW
+               DISPLAY "*** STEP FAILED: " WS-STEP-NAME
+                   " RC=" WS-STEP-RC " ***"
+               PERFORM WRITE-ERROR-LOG
+           ELSE
+               DISPLAY "--- STEP OK     : " WS-STEP-NAME " RC=0 ---"
+           END-IF.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  STEP=" WS-STEP-NAME
+               "  RC=" WS-STEP-RC
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+      ******************************************************************
