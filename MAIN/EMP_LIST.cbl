@@ -5,29 +5,53 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-19.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-REC               PIC X(80).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(100).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "EMP_LIST".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
            01  IDX                     PIC  99 VALUE 0.
            01  SYS-TIME                PIC  9(08).
 
+           01  WS-PAGE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINES-PER-PAGE       PIC  9(3) VALUE 20.
+           01  WS-HOLD-DAYS-NUM        PIC S9(3)V9.
+           01  WS-GRAND-TOTAL-DAYS     PIC S9(5)V9 VALUE 0.
+           01  WS-STATUS-DISP           PIC  X(08).
+           01  WS-DEPT-DISP             PIC  X(06).
+
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01  DBNAME                  PIC  X(30) VALUE SPACE.
            01  USERNAME                PIC  X(30) VALUE SPACE.
            01  PASSWD                  PIC  X(10) VALUE SPACE.
-           01  EMP-REC-VARS.
-               03  EMP-ID               PIC  X(6).
-               03  EMP-NAME             PIC  X(20).
-               03  EMP-JOIN_DATE        PIC  X(10).
-               03  EMP-STATUS           PIC  X(4).
-           01  PLB-REC-VARS.
-               03  BALANCE-ID           PIC  X(8).
-               03  B-EMP-ID             PIC  X(6).
-               03  BALANCE-STATUS       PIC  X(4).
-               03  GRANT-DAYS           PIC  X(10).
-               03  HOLD-DAYS            PIC  X(4).
-               03  LAST-UPD-DATE    PIC  X(10).
+           01  WS-INCLUDE-INACTIVE-SW  PIC  X(01) VALUE "N".
+           01  WS-LOOKUP-EMP-ID        PIC  X(06) VALUE SPACE.
+           COPY EMPREC.
+           COPY PLBREC.
            EXEC SQL END DECLARE SECTION END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -38,25 +62,39 @@
        MAIN-RTN.
            DISPLAY "*** EMP_LIST STARTED ***".
 
+           DISPLAY "退職者も含めますか(Y/N) : ".
+           ACCEPT WS-INCLUDE-INACTIVE-SW FROM CONSOLE.
+
+           DISPLAY "社員ID指定(全員は空欄) : ".
+           ACCEPT WS-LOOKUP-EMP-ID FROM CONSOLE.
+
+           OPEN OUTPUT PRINT-FILE.
+
       *    CONNECT TO DATABASE
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
 
       *    DECLARE CURSOR FOR FETCHING EMPLOYEE AND BALANCE DATA
            EXEC SQL
                DECLARE EMP_CURSOR CURSOR FOR
-               SELECT EMP_MASTER.EMP_ID, EMP_NAME, EMP_JOIN_DATE, 
-                      EMP_STATUS,
+               SELECT EMP_MASTER.EMP_ID, EMP_NAME, EMP_JOIN_DATE,
+                      EMP_STATUS, DEPT_CODE,
                       PL_BALANCE.BALANCE_ID, BALANCE_STATUS, GRANT_DAYS,
                       HOLD_DAYS, LAST_UPD_DATE
                FROM EMP_MASTER
-               INNER JOIN PL_BALANCE 
+               INNER JOIN PL_BALANCE
                ON EMP_MASTER.EMP_ID = PL_BALANCE.B_EMP_ID
+               WHERE (EMP_STATUS = TRUE
+                  OR :WS-INCLUDE-INACTIVE-SW = 'Y')
+                 AND (:WS-LOOKUP-EMP-ID = SPACE
+                  OR EMP_MASTER.EMP_ID = :WS-LOOKUP-EMP-ID)
                ORDER BY EMP_NAME ASC
 
            END-EXEC.
@@ -68,28 +106,31 @@
            END-EXEC.
            IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
-      *    DISPLAY HEADER
-           DISPLAY "---------------------------------------------".
-           DISPLAY "従業員有給情報一覧".
-           DISPLAY "---------------------------------------------".
+      *    PRINT FIRST PAGE HEADER
+           PERFORM WRITE-HEADER.
 
       *    FETCH DATA IN A LOOP
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
                    FETCH EMP_CURSOR
                    INTO :EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, :EMP-STATUS,
+                        :DEPT-CODE,
                         :BALANCE-ID, :BALANCE-STATUS, :GRANT-DAYS,
                         :HOLD-DAYS, :LAST-UPD-DATE
                END-EXEC
                IF SQLCODE = 0
-                   DISPLAY "-------------------------------------"
-                   DISPLAY "名前        : " EMP-NAME 
-                   DISPLAY "入社日       : " EMP-JOIN_DATE
-                   DISPLAY "有給付与日   : " GRANT-DAYS
-                   DISPLAY "有給付与日数 : " HOLD-DAYS
+                   PERFORM WRITE-DETAIL-LINE
                END-IF
            END-PERFORM.
 
+      *    PRINT GRAND TOTAL
+           MOVE SPACE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "有給残日数合計 : " WS-GRAND-TOTAL-DAYS
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 2 TO WS-LINE-NO.
 
       *    CLOSE CURSOR
            EXEC SQL
@@ -101,12 +142,99 @@
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
+
+           CLOSE PRINT-FILE.
            DISPLAY "*** EMP_LIST FINISHED ***".
            STOP RUN.
+
+      ******************************************************************
+       WRITE-HEADER.
+      ******************************************************************
+      *    新しいページの先頭に見出しを出力する。
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-NO.
+           MOVE SPACE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "従業員有給情報一覧" "  (PAGE "
+               WS-PAGE-NO ")" DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "名前            入社日     付与日     "
+               "付与日数  在籍  "
+               "部門" DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 3 TO WS-LINE-NO.
+
+      ******************************************************************
+       WRITE-DETAIL-LINE.
+      ******************************************************************
+      *    1件ずつ明細行を出力し、ページ行数を超えたら改ページする。
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADER
+           END-IF.
+
+           IF EMP-STATUS = "TRUE"
+               MOVE "在籍" TO WS-STATUS-DISP
+           ELSE
+               MOVE "退職" TO WS-STATUS-DISP
+           END-IF.
+
+           IF DEPT-CODE = SPACE
+               MOVE "------" TO WS-DEPT-DISP
+           ELSE
+               MOVE DEPT-CODE TO WS-DEPT-DISP
+           END-IF.
+
+           MOVE SPACE TO PRINT-REC.
+           STRING EMP-NAME "  " EMP-JOIN_DATE "  " GRANT-DAYS "  "
+               HOLD-DAYS "  " WS-STATUS-DISP "  " WS-DEPT-DISP
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-NO.
+
+           MOVE FUNCTION NUMVAL(HOLD-DAYS) TO WS-HOLD-DAYS-NUM.
+           ADD WS-HOLD-DAYS-NUM TO WS-GRAND-TOTAL-DAYS.
       
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
