@@ -0,0 +1,257 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 DEPT_RPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-09.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "DEPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-REC               PIC X(80).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "DEPT_RPT".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  WS-PAGE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINE-NO              PIC  9(3) VALUE 0.
+           01  WS-LINES-PER-PAGE       PIC  9(3) VALUE 20.
+           01  WS-HEADCOUNT-NUM        PIC  9(6).
+           01  WS-AVG-GRANTED-NUM      PIC S9(3)V99.
+           01  WS-AVG-USED-NUM         PIC S9(3)V99.
+           01  WS-DEPT-DISP            PIC  X(06).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  WS-JOIN-YEAR            PIC  X(04).
+           01  WS-DEPT-CODE            PIC  X(06).
+           01  WS-HEADCOUNT            PIC  X(06).
+           01  WS-AVG-GRANTED          PIC  X(08).
+           01  WS-AVG-USED             PIC  X(08).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** DEPT_RPT STARTED ***".
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
+
+           PERFORM WRITE-HEADER.
+           PERFORM PRINT-COHORTS-RTN.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           CLOSE PRINT-FILE.
+           DISPLAY "*** DEPT_RPT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       PRINT-COHORTS-RTN.
+      ******************************************************************
+      *    入社年とDEPT_CODEの組ごとに、在籍・退職を問わず全従業員を
+      *    束ね、1人当たりの付与日数・消化日数の平均と人数を集計する。
+      *    付与日数・消化日数は各従業員のPL_HISTORYロット合計を
+      *    内側のサブクエリで求め、外側でそれを年・部門別に平均する。
+           EXEC SQL
+               DECLARE COHORT_CURSOR CURSOR FOR
+               SELECT CAST(EXTRACT(YEAR FROM EMP_JOIN_DATE) AS
+                           VARCHAR(4)),
+                      COALESCE(DEPT_CODE, '------'),
+                      COUNT(*),
+                      CAST(AVG(COALESCE(G.GRANTED_DAYS,0)) AS NUMERIC(5,2)),
+                      CAST(AVG(COALESCE(U.USED_DAYS,0)) AS NUMERIC(5,2))
+               FROM EMP_MASTER E
+               LEFT JOIN
+                   (SELECT B.B_EMP_ID AS EMP_ID,
+                           SUM(H.ACQ_DAYS) AS GRANTED_DAYS
+                    FROM PL_HISTORY H
+                    INNER JOIN PL_BALANCE B
+                        ON H.H_BALANCE_ID = B.BALANCE_ID
+                    WHERE H.TRANSACTION_TYPE = 'GRANT'
+                    GROUP BY B.B_EMP_ID) G
+                   ON E.EMP_ID = G.EMP_ID
+               LEFT JOIN
+                   (SELECT B.B_EMP_ID AS EMP_ID,
+                           SUM(-H.ACQ_DAYS) AS USED_DAYS
+                    FROM PL_HISTORY H
+                    INNER JOIN PL_BALANCE B
+                        ON H.H_BALANCE_ID = B.BALANCE_ID
+                    WHERE H.TRANSACTION_TYPE = 'USE'
+                    GROUP BY B.B_EMP_ID) U
+                   ON E.EMP_ID = U.EMP_ID
+               GROUP BY EXTRACT(YEAR FROM EMP_JOIN_DATE), DEPT_CODE
+               ORDER BY 1 ASC, 2 ASC
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN COHORT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH COHORT_CURSOR
+                   INTO :WS-JOIN-YEAR, :WS-DEPT-CODE, :WS-HEADCOUNT,
+                        :WS-AVG-GRANTED, :WS-AVG-USED
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-COHORT-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE COHORT_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-HEADER.
+      ******************************************************************
+      *    新しいページの先頭に見出しを出力する。
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-NO.
+           MOVE SPACE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "入社年次・部門別 有給取得状況集計"
+               "  (PAGE " WS-PAGE-NO ")"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACE TO PRINT-REC.
+           STRING "入社年  部門    人数    平均付与日数  "
+               "平均消化日数"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 3 TO WS-LINE-NO.
+
+      ******************************************************************
+       WRITE-COHORT-LINE.
+      ******************************************************************
+      *    1件の(入社年, 部門)バケットを明細行として出力する。
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADER
+           END-IF.
+
+           MOVE WS-DEPT-CODE TO WS-DEPT-DISP.
+           MOVE FUNCTION NUMVAL(WS-HEADCOUNT)   TO WS-HEADCOUNT-NUM.
+           MOVE FUNCTION NUMVAL(WS-AVG-GRANTED) TO WS-AVG-GRANTED-NUM.
+           MOVE FUNCTION NUMVAL(WS-AVG-USED)    TO WS-AVG-USED-NUM.
+
+           MOVE SPACE TO PRINT-REC.
+           STRING WS-JOIN-YEAR "    " WS-DEPT-DISP "  "
+               WS-HEADCOUNT-NUM "  " WS-AVG-GRANTED-NUM "        "
+               WS-AVG-USED-NUM
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-NO.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
