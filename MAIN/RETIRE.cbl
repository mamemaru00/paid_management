@@ -0,0 +1,272 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 RETIRE.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2024-12-24.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "RETIRE".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           01  RETIRE-DATE-INPUT.
+               03  WS-RETIRE-DATE-NUM  PIC 9(8).
+           01  RETIRE-DATE-INPUT-R REDEFINES RETIRE-DATE-INPUT.
+               03  WS-RETIRE-YEAR      PIC 9(4).
+               03  WS-RETIRE-MONTH     PIC 9(2).
+               03  WS-RETIRE-DAY       PIC 9(2).
+           01  WS-EMP-FOUND-SW         PIC  X(01) VALUE "N".
+               88  WS-EMP-FOUND            VALUE "Y".
+
+      *    共通サブプログラムDATE-CHKの呼び出し結果受け取り用。
+           01  WS-DATE-VALID-SW        PIC  X(01) VALUE "N".
+               88  WS-DATE-VALID           VALUE "Y".
+           01  WS-WRITEOFF-COUNT       PIC  9(6) VALUE 0.
+           01  WS-NEXT-HISTORY-ID      PIC  9(8) VALUE 0.
+           01  WS-HOLD-DAYS-NUM        PIC S9(3)V9.
+           01  WS-WRITEOFF-DAYS-NUM    PIC S9(3)V9.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  WS-LOOKUP-EMP-ID        PIC  X(06) VALUE SPACE.
+           01  WS-RETIRE-DATE          PIC  X(10) VALUE SPACE.
+           01  WS-EMP-COUNT            PIC  X(08).
+           COPY PLBREC.
+           COPY PLHREC.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** RETIRE STARTED ***".
+
+           DISPLAY "退職者の社員ID : >> ".
+           ACCEPT WS-LOOKUP-EMP-ID FROM CONSOLE.
+           MOVE "N" TO WS-DATE-VALID-SW.
+           PERFORM UNTIL WS-DATE-VALID
+               DISPLAY "退職日 (YYYYMMDD) : >> "
+               ACCEPT WS-RETIRE-DATE-NUM FROM CONSOLE
+               CALL "DATE-CHK" USING WS-RETIRE-DATE-NUM
+                   WS-DATE-VALID-SW
+               IF NOT WS-DATE-VALID
+                   DISPLAY "*** 日付が不正です。"
+                       "再入力してください ***"
+               END-IF
+           END-PERFORM.
+           STRING WS-RETIRE-YEAR "-" WS-RETIRE-MONTH "-" WS-RETIRE-DAY
+               INTO WS-RETIRE-DATE.
+
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM CHECK-EMPLOYEE-EXISTS.
+
+           IF NOT WS-EMP-FOUND
+               DISPLAY "社員ID " WS-LOOKUP-EMP-ID
+                   " が見つかりません"
+               EXEC SQL DISCONNECT ALL END-EXEC
+               DISPLAY "*** RETIRE FINISHED ***"
+               STOP RUN
+           END-IF.
+
+           PERFORM DEACTIVATE-EMPLOYEE.
+           PERFORM GET-NEXT-HISTORY-ID.
+           PERFORM WRITE-OFF-ALL-LOTS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "失効処理件数 : " WS-WRITEOFF-COUNT.
+           DISPLAY "*** RETIRE FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       CHECK-EMPLOYEE-EXISTS.
+      ******************************************************************
+      *    退職処理の対象となる在籍中の社員かどうかを確認する。
+           MOVE "N" TO WS-EMP-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-EMP-COUNT
+               FROM EMP_MASTER
+               WHERE EMP_ID = :WS-LOOKUP-EMP-ID
+                 AND EMP_STATUS = TRUE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           IF FUNCTION NUMVAL(WS-EMP-COUNT) > 0
+               MOVE "Y" TO WS-EMP-FOUND-SW
+           END-IF.
+
+      ******************************************************************
+       DEACTIVATE-EMPLOYEE.
+      ******************************************************************
+      *    EMP_STATUSをFALSEにし、EMP_STATUS_CODEをRETIREDにして
+      *    退職者としてEMP_LISTから除外する。
+           EXEC SQL
+               UPDATE EMP_MASTER
+               SET EMP_STATUS = FALSE,
+                   EMP_STATUS_CODE = 'RETIRED',
+                   EMP_UPDATED_AT = CURRENT_TIMESTAMP
+               WHERE EMP_ID = :WS-LOOKUP-EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-OFF-ALL-LOTS.
+      ******************************************************************
+      *    退職者が保持している全ての有給付与ロットの残日数を
+      *    ゼロにし、PL_HISTORYへRETIRE区分の失効実績を記録する。
+           EXEC SQL
+               DECLARE RETIRE_CURSOR CURSOR FOR
+               SELECT BALANCE_ID, B_EMP_ID, HOLD_DAYS
+               FROM PL_BALANCE
+               WHERE B_EMP_ID = :WS-LOOKUP-EMP-ID
+                 AND HOLD_DAYS > 0
+               FOR UPDATE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL OPEN RETIRE_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH RETIRE_CURSOR
+                   INTO :BALANCE-ID, :B-EMP-ID, :HOLD-DAYS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-OFF-ONE-LOT
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE RETIRE_CURSOR END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-OFF-ONE-LOT.
+      ******************************************************************
+           MOVE FUNCTION NUMVAL(HOLD-DAYS) TO WS-HOLD-DAYS-NUM.
+           COMPUTE WS-WRITEOFF-DAYS-NUM = ZERO - WS-HOLD-DAYS-NUM.
+
+           EXEC SQL
+               UPDATE PL_BALANCE
+               SET HOLD_DAYS = 0,
+                   LAST_UPD_DATE = :WS-RETIRE-DATE
+               WHERE BALANCE_ID = :BALANCE-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           ADD 1 TO WS-NEXT-HISTORY-ID.
+           MOVE WS-NEXT-HISTORY-ID TO HISTORY-ID.
+           MOVE BALANCE-ID         TO H-BALANCE-ID.
+
+           EXEC SQL
+               INSERT INTO PL_HISTORY
+                   (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                    INSERT_DATETIME, TRANSACTION_TYPE)
+               VALUES
+                   (:HISTORY-ID, :H-BALANCE-ID, :WS-RETIRE-DATE,
+                    :WS-WRITEOFF-DAYS-NUM, CURRENT_TIMESTAMP, 'RETIRE')
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           ADD 1 TO WS-WRITEOFF-COUNT.
+           DISPLAY "失効 : " B-EMP-ID " " BALANCE-ID " "
+               WS-HOLD-DAYS-NUM " 日".
+
+      ******************************************************************
+       GET-NEXT-HISTORY-ID.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(HISTORY_ID AS INTEGER)),0)
+               INTO :WS-NEXT-HISTORY-ID
+               FROM PL_HISTORY
+           END-EXEC.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+                 *> Alternative rollback using OCESQL library.
+                 CALL "OCESQLStartSQL" END-CALL
+                 CALL "OCESQLExec" USING
+                     BY REFERENCE SQLCA
+                     BY REFERENCE "ROLLBACK" & x"00"
+                 END-CALL
+                 CALL "OCESQLEndSQL" END-CALL
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
