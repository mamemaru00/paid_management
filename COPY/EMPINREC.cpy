@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    HRから受け渡される従業員マスタ入力ファイル(EMPIN)の
+      *    1レコード分のレイアウト。EMP-REC-VARSの並び順・桁数に
+      *    合わせた固定長レコードで、EMP_MASTER.cblの読み込み元で
+      *    のみ使用する。
+      ******************************************************************
+       01  EMP-IN-REC.
+           03  EMPIN-EMP-ID            PIC  X(06).
+           03  EMPIN-EMP-NAME          PIC  X(20).
+           03  EMPIN-JOIN-DATE         PIC  X(10).
+           03  EMPIN-STATUS            PIC  X(05).
+           03  EMPIN-EMPLOYMENT-TYPE   PIC  X(10).
+           03  EMPIN-DEPT-CODE         PIC  X(06).
