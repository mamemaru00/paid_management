@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    EMP_MASTERテーブルの1行を保持するホスト変数群。
+      *    EMP_MASTERを参照・更新する全プログラムで共有する。
+      ******************************************************************
+       01  EMP-REC-VARS.
+           03  EMP-ID               PIC  X(6).
+           03  EMP-NAME             PIC  X(20).
+           03  EMP-JOIN_DATE        PIC  X(10).
+           03  EMP-STATUS           PIC  X(5).
+           03  EMPLOYMENT-TYPE      PIC  X(10).
+           03  DEPT-CODE            PIC  X(6).
+           03  EMP-STATUS-CODE      PIC  X(10).
+               88  EMP-STATUS-ACTIVE       VALUE "ACTIVE".
+               88  EMP-STATUS-LOA          VALUE "LOA".
+               88  EMP-STATUS-RETIRED      VALUE "RETIRED".
