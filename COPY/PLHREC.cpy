@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    PL_HISTORYテーブルの1行を保持するホスト変数群。
+      *    PL_HISTORYを参照・更新する全プログラムで共有する。
+      ******************************************************************
+       01  PLH-REC-VARS.
+           03  HISTORY-ID          PIC  X(8).
+           03  H-BALANCE-ID        PIC  X(8).
+           03  ACQ-DATE            PIC  X(10).
+           03  ACQ-DAYS            PIC  X(5).
+           03  ACQ-HOURS           PIC  X(7).
+           03  INSERT-DATETIME     PIC  X(19).
+           03  TRANSACTION-TYPE    PIC  X(7).
+           03  ORIG-HISTORY-ID     PIC  X(8).
+           03  CORRECT-REASON      PIC  X(40).
