@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    PL_BALANCEテーブルの1行を保持するホスト変数群。
+      *    PL_BALANCEを参照・更新する全プログラムで共有する。
+      ******************************************************************
+       01  PLB-REC-VARS.
+           03  BALANCE-ID           PIC  X(8).
+           03  B-EMP-ID             PIC  X(6).
+           03  BALANCE-STATUS       PIC  X(4).
+           03  GRANT-DAYS           PIC  X(10).
+           03  HOLD-DAYS            PIC  X(4).
+           03  LAST-UPD-DATE        PIC  X(10).
