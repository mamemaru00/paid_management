@@ -6,11 +6,33 @@
        DATE-WRITTEN.               2024-12-12.
 
       ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT NEWHIRE-FILE ASSIGN TO "NEWHIRE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  NEWHIRE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NH-REC                  PIC X(80).
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC           PIC X(100).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "INPUT_PROGRAM".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
            01 INPUT-DATE.
                03 WS-INPUT-DATE        PIC 9(8).
                03 WS-INPUT-YEAR        PIC 9(4).
@@ -56,29 +78,189 @@
            01 WS-ADD-MONTH             PIC 9(2) VALUE 6.
            01 IDX                      PIC 9(2) VALUE 1.
 
+           01 WS-RUN-MODE              PIC X(1) VALUE "I".
+               88 WS-BATCH-MODE            VALUE "B".
+               88 WS-INTERACTIVE-MODE      VALUE "I".
+               88 WS-NEWHIRE-MODE          VALUE "N".
+               88 WS-REHIRE-MODE           VALUE "R".
+
+           01 WS-EOF-SW                PIC X(1) VALUE "N".
+               88 WS-EOF                   VALUE "Y".
+
+           01 WS-REHIRE-CARRY-SW       PIC X(1) VALUE "N".
+               88 WS-REHIRE-CARRY          VALUE "Y".
+           01 WS-REHIRE-FOUND-SW       PIC X(1) VALUE "N".
+               88 WS-REHIRE-FOUND          VALUE "Y".
+
+      *    共通サブプログラムDATE-CHKの呼び出し結果受け取り用。
+           01 WS-DATE-VALID-SW         PIC X(1) VALUE "N".
+               88 WS-DATE-VALID            VALUE "Y".
+           01 REHIRE-DATE-INPUT.
+               03 WS-REHIRE-YEAR       PIC 9(4).
+               03 WS-REHIRE-MONTH      PIC 9(2).
+               03 WS-REHIRE-DAY        PIC 9(2).
+           01 REHIRE-DATE-INPUT-R REDEFINES REHIRE-DATE-INPUT.
+               03 WS-REHIRE-DATE-NUM   PIC 9(8).
+           01 WS-REHIRE-DATE           PIC X(10).
+
+      *    対象者ごとの付与日数テーブル (6ヶ月, 1-6年目, フルタイム).
+           01 GRANT-DAYS-TABLE.
+               03 FILLER       PIC 9(2) VALUE 10.
+               03 FILLER       PIC 9(2) VALUE 11.
+               03 FILLER       PIC 9(2) VALUE 12.
+               03 FILLER       PIC 9(2) VALUE 14.
+               03 FILLER       PIC 9(2) VALUE 16.
+               03 FILLER       PIC 9(2) VALUE 18.
+               03 FILLER       PIC 9(2) VALUE 20.
+           01 GRANT-DAYS-TABLE-R   REDEFINES GRANT-DAYS-TABLE.
+               03 GRANT-DAYS-ENTRY     PIC 9(2) OCCURS 7 TIMES.
+
+      *    週所定労働日数が5日未満の者に対する比例付与日数テーブル.
+           01 PRORATA-DAYS-TABLE-4.
+               03 FILLER       PIC 9(2) VALUE 07.
+               03 FILLER       PIC 9(2) VALUE 08.
+               03 FILLER       PIC 9(2) VALUE 09.
+               03 FILLER       PIC 9(2) VALUE 10.
+               03 FILLER       PIC 9(2) VALUE 12.
+               03 FILLER       PIC 9(2) VALUE 13.
+               03 FILLER       PIC 9(2) VALUE 15.
+           01 PRORATA-DAYS-TABLE-4-R REDEFINES PRORATA-DAYS-TABLE-4.
+               03 PRORATA-DAYS-ENTRY-4  PIC 9(2) OCCURS 7 TIMES.
+
+           01 PRORATA-DAYS-TABLE-3.
+               03 FILLER       PIC 9(2) VALUE 05.
+               03 FILLER       PIC 9(2) VALUE 06.
+               03 FILLER       PIC 9(2) VALUE 06.
+               03 FILLER       PIC 9(2) VALUE 08.
+               03 FILLER       PIC 9(2) VALUE 09.
+               03 FILLER       PIC 9(2) VALUE 10.
+               03 FILLER       PIC 9(2) VALUE 11.
+           01 PRORATA-DAYS-TABLE-3-R REDEFINES PRORATA-DAYS-TABLE-3.
+               03 PRORATA-DAYS-ENTRY-3  PIC 9(2) OCCURS 7 TIMES.
+
+           01 PRORATA-DAYS-TABLE-2.
+               03 FILLER       PIC 9(2) VALUE 03.
+               03 FILLER       PIC 9(2) VALUE 04.
+               03 FILLER       PIC 9(2) VALUE 04.
+               03 FILLER       PIC 9(2) VALUE 05.
+               03 FILLER       PIC 9(2) VALUE 06.
+               03 FILLER       PIC 9(2) VALUE 06.
+               03 FILLER       PIC 9(2) VALUE 07.
+           01 PRORATA-DAYS-TABLE-2-R REDEFINES PRORATA-DAYS-TABLE-2.
+               03 PRORATA-DAYS-ENTRY-2  PIC 9(2) OCCURS 7 TIMES.
+
+           01 PRORATA-DAYS-TABLE-1.
+               03 FILLER       PIC 9(2) VALUE 01.
+               03 FILLER       PIC 9(2) VALUE 02.
+               03 FILLER       PIC 9(2) VALUE 02.
+               03 FILLER       PIC 9(2) VALUE 02.
+               03 FILLER       PIC 9(2) VALUE 03.
+               03 FILLER       PIC 9(2) VALUE 03.
+               03 FILLER       PIC 9(2) VALUE 03.
+           01 PRORATA-DAYS-TABLE-1-R REDEFINES PRORATA-DAYS-TABLE-1.
+               03 PRORATA-DAYS-ENTRY-1  PIC 9(2) OCCURS 7 TIMES.
+
+      *    操作者の入力したWK-DAYSに応じて実際に使用する付与日数テーブル.
+           01 WS-ACTIVE-DAYS-TABLE.
+               03 WS-ACTIVE-DAYS-ENTRY PIC 9(2) OCCURS 7 TIMES.
+
+           01 WS-GRANT-DATE             PIC X(10).
+           01 WS-GRANT-DAYS-NUM         PIC 9(2).
+           01 WS-TIER-IDX               PIC 9(2).
+           01 WS-NEXT-BALANCE-SEQ       PIC 9(2).
+           01 WS-NEXT-HISTORY-ID        PIC 9(8) VALUE 0.
+
+      *    付与日が土日・会社休日に当たる場合の翌営業日繰り上げ用。
+           01 WS-ADJ-DATE-NUM           PIC 9(8).
+           01 WS-ADJ-ORDINAL            PIC S9(8).
+           01 WS-ADJ-DOW                PIC 9(1).
+           01 WS-ADJ-DONE-SW            PIC X(1) VALUE "N".
+               88 WS-ADJ-DONE               VALUE "Y".
+           01 WS-HOLIDAY-FOUND-SW       PIC X(1) VALUE "N".
+               88 WS-HOLIDAY-FOUND           VALUE "Y".
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           COPY EMPREC.
+           COPY PLBREC.
+           COPY PLHREC.
+           01  WS-EMP-COUNT             PIC  X(8).
+           01  WS-ADJ-DATE-DISP         PIC  X(10).
+           01  WS-HOLIDAY-COUNT         PIC  X(8).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01  WS-CMD-RUN-MODE          PIC X(01) VALUE SPACE.
+
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           PERFORM INPUT-DATA.
-           PERFORM GET-CURRENT-DATETIME.
-           PERFORM CALC-DATETIME.
-           PERFORM CALC-ONE-YEAR.
-           PERFORM DISPLAY-DATETIME.
+           ACCEPT WS-CMD-RUN-MODE FROM COMMAND-LINE.
+           IF WS-CMD-RUN-MODE = "B" OR "N" OR "R" OR "I"
+               MOVE WS-CMD-RUN-MODE TO WS-RUN-MODE
+           ELSE
+               DISPLAY "実行モード (I/B/N/R) : >> "
+               ACCEPT WS-RUN-MODE FROM CONSOLE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-BATCH-MODE
+                   PERFORM BATCH-GRANT-RTN
+               WHEN WS-NEWHIRE-MODE
+                   PERFORM NEWHIRE-INTAKE-RTN
+               WHEN WS-REHIRE-MODE
+                   PERFORM REHIRE-INTAKE-RTN
+               WHEN OTHER
+                   PERFORM INPUT-DATA
+                   PERFORM SELECT-GRANT-TABLE
+                   PERFORM GET-CURRENT-DATETIME
+                   PERFORM CALC-DATETIME
+                   PERFORM CALC-ONE-YEAR
+                   PERFORM DISPLAY-DATETIME
+           END-EVALUATE.
 
            STOP RUN.
 
       ******************************************************************
        INPUT-DATA.
       ******************************************************************
-           DISPLAY "入社日 (YYYYMMDD): >> ".
-           ACCEPT WS-INPUT-DATE FROM CONSOLE.
+           MOVE "N" TO WS-DATE-VALID-SW.
+           PERFORM UNTIL WS-DATE-VALID
+               DISPLAY "入社日 (YYYYMMDD): >> "
+               ACCEPT WS-INPUT-DATE FROM CONSOLE
+               CALL "DATE-CHK" USING WS-INPUT-DATE WS-DATE-VALID-SW
+               IF NOT WS-DATE-VALID
+                   DISPLAY "*** 日付が不正です。"
+                       "再入力してください ***"
+               END-IF
+           END-PERFORM.
            DISPLAY "週所定労働日数 : >> ".
            ACCEPT WK-DAYS FROM CONSOLE.
 
            DISPLAY "入社日 = " WS-INPUT-DATE.
            DISPLAY "週所定労働日数 = " WK-DAYS.
 
+      ******************************************************************
+       SELECT-GRANT-TABLE.
+      ******************************************************************
+      *    週所定労働日数5日未満は比例付与日数テーブルを使用する.
+           EVALUATE TRUE
+               WHEN WK-DAYS >= 5
+                   MOVE GRANT-DAYS-TABLE   TO WS-ACTIVE-DAYS-TABLE
+               WHEN WK-DAYS = 4
+                   MOVE PRORATA-DAYS-TABLE-4 TO WS-ACTIVE-DAYS-TABLE
+               WHEN WK-DAYS = 3
+                   MOVE PRORATA-DAYS-TABLE-3 TO WS-ACTIVE-DAYS-TABLE
+               WHEN WK-DAYS = 2
+                   MOVE PRORATA-DAYS-TABLE-2 TO WS-ACTIVE-DAYS-TABLE
+               WHEN OTHER
+                   MOVE PRORATA-DAYS-TABLE-1 TO WS-ACTIVE-DAYS-TABLE
+           END-EVALUATE.
+
       ******************************************************************
        GET-CURRENT-DATETIME.
       ******************************************************************
@@ -115,27 +297,25 @@
                MOVE WS-TOTAL-MONTH TO WS-NEW-MONTH
            END-IF.
 
-        *>    TODO 閏年計算処理未完成
-        *>    COMPUTE DATA1 = FUNCTION MOD(WS-NEW-YEAR 4).
-        *>    COMPUTE DATA2 = FUNCTION MOD(WS-NEW-YEAR 100).
-        *>    COMPUTE DATA3 = FUNCTION MOD(WS-NEW-YEAR 400).
+           MOVE WS-INPUT-DAY TO WS-NEW-DAY.
 
-        *>    DISPLAY DATA1.
-        *>    DISPLAY DATA2.      
-        *>    DISPLAY DATA3.
-        *>    DISPLAY WS-NEW-MONTH.
+           COMPUTE DATA1 = FUNCTION MOD(WS-NEW-YEAR 4).
+           COMPUTE DATA2 = FUNCTION MOD(WS-NEW-YEAR 100).
+           COMPUTE DATA3 = FUNCTION MOD(WS-NEW-YEAR 400).
 
-        *>    IF ((DATA1 = 0 AND DATA2 NOT = 0) OR (DATA3 = 0)) AND 
-        *>    WS-NEW-MONTH < 7 
-        *>        DISPLAY "Leap year"
-        *>        COMPUTE WS-INPUT-DAY = WS-INPUT-DAY - 1
-        *>    ELSE
-        *>        DISPLAY "Not a leap year"
-        *>    END-IF.
+        *> 2月29日が付与対象年で閏年でない場合は2月28日に読み替える。
+           IF WS-NEW-MONTH = 2 AND WS-NEW-DAY = 29
+               IF (DATA1 = 0 AND DATA2 NOT = 0) OR (DATA3 = 0)
+                   DISPLAY "Leap year"
+               ELSE
+                   DISPLAY "Not a leap year"
+                   MOVE 28 TO WS-NEW-DAY
+               END-IF
+           END-IF.
 
            STRING WS-NEW-YEAR
                   "/" WS-NEW-MONTH
-                  "/" WS-INPUT-DAY
+                  "/" WS-NEW-DAY
            INTO WS-FUTURE-DATE.
 
       ******************************************************************
@@ -145,6 +325,7 @@
                COMPUTE WS-FUTURE-YEAR = WS-NEW-YEAR + IDX
                MOVE WS-NEW-MONTH TO WS-FUTURE-MONTH
                MOVE WS-INPUT-DAY TO WS-FUTURE-DAY
+               PERFORM ADJUST-FUTURE-DAY-LEAP-RTN
 
                EVALUATE IDX
                    WHEN 1
@@ -190,13 +371,451 @@
            DISPLAY "現在の日本時間: " WS-FORMATTED-DATETIME.
            DISPLAY "------------- ----------".
            DISPLAY "期間           法定付与日".
-           DISPLAY "6 months     " WS-FUTURE-DATE " 10 days".
-           DISPLAY "1 year       " WS-FUTURE-ONE-YEAR " 11 days".
-           DISPLAY "2 years      " WS-FUTURE-TWO-YEAR " 12 days".
-           DISPLAY "3 years      " WS-FUTURE-THREE-YEAR " 14 days".
-           DISPLAY "4 years      " WS-FUTURE-FOUR-YEAR " 16 days".
-           DISPLAY "5 years      " WS-FUTURE-FIVE-YEAR " 18 days".
-           DISPLAY "6 years      " WS-FUTURE-SIX-YEAR " 20 days".
-           
+           DISPLAY "6 months     " WS-FUTURE-DATE " "
+               WS-ACTIVE-DAYS-ENTRY(1) " days".
+           DISPLAY "1 year       " WS-FUTURE-ONE-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(2) " days".
+           DISPLAY "2 years      " WS-FUTURE-TWO-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(3) " days".
+           DISPLAY "3 years      " WS-FUTURE-THREE-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(4) " days".
+           DISPLAY "4 years      " WS-FUTURE-FOUR-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(5) " days".
+           DISPLAY "5 years      " WS-FUTURE-FIVE-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(6) " days".
+           DISPLAY "6 years      " WS-FUTURE-SIX-YEAR " "
+               WS-ACTIVE-DAYS-ENTRY(7) " days".
+
+      ******************************************************************
+       BATCH-GRANT-RTN.
+      ******************************************************************
+      *    在籍中の全従業員を対象に6ヶ月後・1-6年目の法定付与日を一括計算し
+      *    PL_BALANCE/PL_HISTORYへ書き込む。
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM GET-CURRENT-DATETIME.
+           PERFORM GET-NEXT-HISTORY-ID.
+
+      *    EMP_MASTERには週所定労働日数を保持していないため、一括処理は
+      *    フルタイム扱いとする(比例付与が必要な者は個別入力で処理する)。
+           MOVE GRANT-DAYS-TABLE TO WS-ACTIVE-DAYS-TABLE.
+
+           EXEC SQL
+               DECLARE EMP_CURSOR CURSOR FOR
+               SELECT EMP_ID, EMP_NAME, EMP_JOIN_DATE, EMP_STATUS
+               FROM EMP_MASTER
+               WHERE EMP_STATUS_CODE = 'ACTIVE'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               OPEN EMP_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH EMP_CURSOR
+                   INTO :EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, :EMP-STATUS
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM GRANT-ONE-EMPLOYEE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE EMP_CURSOR
+           END-EXEC.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+      ******************************************************************
+       GRANT-ONE-EMPLOYEE.
+      ******************************************************************
+           MOVE EMP-JOIN_DATE(1:4) TO WS-INPUT-DATE(1:4).
+           MOVE EMP-JOIN_DATE(6:2) TO WS-INPUT-DATE(5:2).
+           MOVE EMP-JOIN_DATE(9:2) TO WS-INPUT-DATE(7:2).
+
+           PERFORM CALC-DATETIME.
+           PERFORM CALC-ONE-YEAR.
+
+           MOVE WS-NEW-YEAR  TO WS-FUTURE-YEAR.
+           MOVE WS-NEW-MONTH TO WS-FUTURE-MONTH.
+           MOVE WS-NEW-DAY   TO WS-FUTURE-DAY.
+           MOVE 1            TO WS-TIER-IDX.
+           PERFORM WRITE-GRANT-LOT.
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 6
+               COMPUTE WS-FUTURE-YEAR = WS-NEW-YEAR + IDX
+               MOVE WS-NEW-MONTH TO WS-FUTURE-MONTH
+               MOVE WS-INPUT-DAY TO WS-FUTURE-DAY
+               PERFORM ADJUST-FUTURE-DAY-LEAP-RTN
+               COMPUTE WS-TIER-IDX = IDX + 1
+               PERFORM WRITE-GRANT-LOT
+           END-PERFORM.
+
+      ******************************************************************
+       ADJUST-FUTURE-DAY-LEAP-RTN.
+      ******************************************************************
+      *    2月29日の入社日から算出した年次付与日は、対象年が閏年か
+      *    どうかで毎回結果が変わるため、CALC-DATETIMEと同じMOD判定を
+      *    対象年(WS-FUTURE-YEAR)ごとに計算し直して2月28日に読み替える。
+           IF WS-FUTURE-MONTH = 2 AND WS-FUTURE-DAY = 29
+               COMPUTE DATA1 = FUNCTION MOD(WS-FUTURE-YEAR 4)
+               COMPUTE DATA2 = FUNCTION MOD(WS-FUTURE-YEAR 100)
+               COMPUTE DATA3 = FUNCTION MOD(WS-FUTURE-YEAR 400)
+               IF NOT ((DATA1 = 0 AND DATA2 NOT = 0) OR (DATA3 = 0))
+                   MOVE 28 TO WS-FUTURE-DAY
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       WRITE-GRANT-LOT.
+      ******************************************************************
+           PERFORM ADJUST-GRANT-DATE-RTN.
+
+           STRING WS-FUTURE-YEAR "-" WS-FUTURE-MONTH "-" WS-FUTURE-DAY
+               INTO WS-GRANT-DATE.
+           MOVE WS-ACTIVE-DAYS-ENTRY(WS-TIER-IDX) TO WS-GRANT-DAYS-NUM.
+
+           PERFORM GET-NEXT-BALANCE-SEQ.
+           STRING EMP-ID WS-NEXT-BALANCE-SEQ INTO BALANCE-ID.
+
+           EXEC SQL
+               INSERT INTO PL_BALANCE
+               (BALANCE_ID, B_EMP_ID, BALANCE_STATUS, GRANT_DAYS,
+                HOLD_DAYS, LAST_UPD_DATE)
+               VALUES
+               (:BALANCE-ID, :EMP-ID, TRUE, :WS-GRANT-DATE,
+                :WS-GRANT-DAYS-NUM, :WS-GRANT-DATE)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+           ADD 1 TO WS-NEXT-HISTORY-ID.
+           MOVE WS-NEXT-HISTORY-ID TO HISTORY-ID.
+
+           EXEC SQL
+               INSERT INTO PL_HISTORY
+               (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                INSERT_DATETIME, TRANSACTION_TYPE)
+               VALUES
+               (:HISTORY-ID, :BALANCE-ID, :WS-GRANT-DATE,
+                :WS-GRANT-DAYS-NUM, :WS-FORMATTED-DATETIME, 'GRANT')
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+      ******************************************************************
+       ADJUST-GRANT-DATE-RTN.
+      ******************************************************************
+      *    WS-FUTURE-YEAR/MONTH/DAYが土曜・日曜、またはHOLIDAY_CALENDAR
+      *    に登録された会社休日に当たる場合、当たらなくなるまで1日ずつ
+      *    繰り上げる。
+           MOVE "N" TO WS-ADJ-DONE-SW.
+           PERFORM UNTIL WS-ADJ-DONE
+               COMPUTE WS-ADJ-DATE-NUM =
+                   WS-FUTURE-YEAR * 10000 + WS-FUTURE-MONTH * 100
+                   + WS-FUTURE-DAY
+               COMPUTE WS-ADJ-DOW =
+                   FUNCTION MOD(
+                       FUNCTION INTEGER-OF-DATE(WS-ADJ-DATE-NUM) - 1, 7)
+
+               IF WS-ADJ-DOW = 5 OR WS-ADJ-DOW = 6
+                   PERFORM ADVANCE-ONE-DAY-RTN
+               ELSE
+                   PERFORM CHECK-HOLIDAY-RTN
+                   IF WS-HOLIDAY-FOUND
+                       PERFORM ADVANCE-ONE-DAY-RTN
+                   ELSE
+                       MOVE "Y" TO WS-ADJ-DONE-SW
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       ADVANCE-ONE-DAY-RTN.
+      ******************************************************************
+           COMPUTE WS-ADJ-ORDINAL =
+               FUNCTION INTEGER-OF-DATE(WS-ADJ-DATE-NUM) + 1.
+           COMPUTE WS-ADJ-DATE-NUM = FUNCTION DATE-OF-INTEGER(
+               WS-ADJ-ORDINAL).
+           MOVE WS-ADJ-DATE-NUM(1:4) TO WS-FUTURE-YEAR.
+           MOVE WS-ADJ-DATE-NUM(5:2) TO WS-FUTURE-MONTH.
+           MOVE WS-ADJ-DATE-NUM(7:2) TO WS-FUTURE-DAY.
+
+      ******************************************************************
+       CHECK-HOLIDAY-RTN.
+      ******************************************************************
+           STRING WS-FUTURE-YEAR "-" WS-FUTURE-MONTH "-" WS-FUTURE-DAY
+               INTO WS-ADJ-DATE-DISP.
+           MOVE "N" TO WS-HOLIDAY-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-HOLIDAY-COUNT
+               FROM HOLIDAY_CALENDAR
+               WHERE HOLIDAY_DATE = :WS-ADJ-DATE-DISP
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+           IF FUNCTION NUMVAL(WS-HOLIDAY-COUNT) > 0
+               MOVE "Y" TO WS-HOLIDAY-FOUND-SW
+           END-IF.
+
+      ******************************************************************
+       NEWHIRE-INTAKE-RTN.
+      ******************************************************************
+      *    人事から受け取った新入社員抽出ファイルを読み込み、EMP_MASTER
+      *    へ登録した上で、そのまま法定付与日の計算・書き込みまで行う。
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM GET-CURRENT-DATETIME.
+           PERFORM GET-NEXT-HISTORY-ID.
+           MOVE GRANT-DAYS-TABLE TO WS-ACTIVE-DAYS-TABLE.
+
+           OPEN INPUT NEWHIRE-FILE.
+           MOVE "N" TO WS-EOF-SW.
+           PERFORM READ-NEWHIRE-RECORD.
+           PERFORM UNTIL WS-EOF
+               PERFORM VALIDATE-AND-INSERT-NEWHIRE
+               PERFORM READ-NEWHIRE-RECORD
+           END-PERFORM.
+           CLOSE NEWHIRE-FILE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+      ******************************************************************
+       READ-NEWHIRE-RECORD.
+      ******************************************************************
+           READ NEWHIRE-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+      ******************************************************************
+       VALIDATE-AND-INSERT-NEWHIRE.
+      ******************************************************************
+           UNSTRING NH-REC DELIMITED BY ","
+               INTO EMP-ID, EMP-NAME, EMP-JOIN_DATE.
+
+           IF EMP-ID = SPACE OR EMP-JOIN_DATE = SPACE
+               DISPLAY "*** 新入社員データが不正です: "
+                   NH-REC
+           ELSE
+               MOVE "TRUE" TO EMP-STATUS
+               EXEC SQL
+                   INSERT INTO EMP_MASTER
+                   (EMP_ID, EMP_NAME, EMP_JOIN_DATE, EMP_STATUS,
+                    EMP_STATUS_CODE)
+                   VALUES (:EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, TRUE,
+                    'ACTIVE')
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+               ELSE
+                   MOVE EMP-JOIN_DATE(1:4) TO WS-INPUT-DATE(1:4)
+                   MOVE EMP-JOIN_DATE(6:2) TO WS-INPUT-DATE(5:2)
+                   MOVE EMP-JOIN_DATE(9:2) TO WS-INPUT-DATE(7:2)
+                   PERFORM GRANT-ONE-EMPLOYEE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       REHIRE-INTAKE-RTN.
+      ******************************************************************
+      *    退職済みの社員IDを再雇用する。前職の勤続年数を継続する
+      *    か、新規扱いで付与スケジュールを再スタートするかを
+      *    操作者の選択で切り替える。
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM GET-CURRENT-DATETIME.
+           PERFORM GET-NEXT-HISTORY-ID.
+           MOVE GRANT-DAYS-TABLE TO WS-ACTIVE-DAYS-TABLE.
+
+           DISPLAY "再雇用する社員ID : >> ".
+           ACCEPT EMP-ID FROM CONSOLE.
+
+           PERFORM CHECK-REHIRE-EMPLOYEE.
+
+           IF NOT WS-REHIRE-FOUND
+               DISPLAY "社員ID " EMP-ID
+                   " は退職者として見つかりません"
+           ELSE
+               MOVE "N" TO WS-DATE-VALID-SW
+               PERFORM UNTIL WS-DATE-VALID
+                   DISPLAY "再雇用日 (YYYYMMDD) : >> "
+                   ACCEPT WS-REHIRE-DATE-NUM FROM CONSOLE
+                   CALL "DATE-CHK" USING WS-REHIRE-DATE-NUM
+                       WS-DATE-VALID-SW
+                   IF NOT WS-DATE-VALID
+                       DISPLAY "*** 日付が不正です。"
+                           "再入力してください ***"
+                   END-IF
+               END-PERFORM
+               STRING WS-REHIRE-YEAR "-" WS-REHIRE-MONTH "-"
+                   WS-REHIRE-DAY INTO WS-REHIRE-DATE
 
+               DISPLAY "前職の勤続年数を継続しますか(Y/N)"
+                   " : >> "
+               ACCEPT WS-REHIRE-CARRY-SW FROM CONSOLE
 
+               IF WS-REHIRE-CARRY
+                   PERFORM REHIRE-CARRY-FORWARD
+               ELSE
+                   PERFORM REHIRE-FRESH-START
+               END-IF
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+      ******************************************************************
+       CHECK-REHIRE-EMPLOYEE.
+      ******************************************************************
+      *    指定された社員IDがEMP_MASTERに退職者として存在するかを
+      *    確認する。
+           MOVE "N" TO WS-REHIRE-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-EMP-COUNT
+               FROM EMP_MASTER
+               WHERE EMP_ID = :EMP-ID
+                 AND EMP_STATUS = FALSE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           IF FUNCTION NUMVAL(WS-EMP-COUNT) > 0
+               MOVE "Y" TO WS-REHIRE-FOUND-SW
+           END-IF.
+
+      ******************************************************************
+       REHIRE-CARRY-FORWARD.
+      ******************************************************************
+      *    在籍を復活させるが入社日は変更せず、前職の勤続年数に
+      *    応じた付与スケジュールをそのまま引き継ぐ。
+           EXEC SQL
+               UPDATE EMP_MASTER
+               SET EMP_STATUS = TRUE,
+                   EMP_STATUS_CODE = 'ACTIVE',
+                   EMP_UPDATED_AT = CURRENT_TIMESTAMP
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               SELECT EMP_JOIN_DATE
+               INTO :EMP-JOIN_DATE
+               FROM EMP_MASTER
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE EMP-JOIN_DATE(1:4) TO WS-INPUT-DATE(1:4).
+           MOVE EMP-JOIN_DATE(6:2) TO WS-INPUT-DATE(5:2).
+           MOVE EMP-JOIN_DATE(9:2) TO WS-INPUT-DATE(7:2).
+           PERFORM GRANT-ONE-EMPLOYEE.
+
+      ******************************************************************
+       REHIRE-FRESH-START.
+      ******************************************************************
+      *    勤続年数をリセットし、再雇用日を新たな入社日として
+      *    付与スケジュールを再スタートする。
+           EXEC SQL
+               UPDATE EMP_MASTER
+               SET EMP_STATUS = TRUE,
+                   EMP_STATUS_CODE = 'ACTIVE',
+                   EMP_JOIN_DATE = :WS-REHIRE-DATE,
+                   EMP_UPDATED_AT = CURRENT_TIMESTAMP
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE WS-REHIRE-DATE(1:4) TO WS-INPUT-DATE(1:4).
+           MOVE WS-REHIRE-DATE(6:2) TO WS-INPUT-DATE(5:2).
+           MOVE WS-REHIRE-DATE(9:2) TO WS-INPUT-DATE(7:2).
+           PERFORM GRANT-ONE-EMPLOYEE.
+
+      ******************************************************************
+       GET-NEXT-BALANCE-SEQ.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(SUBSTR(BALANCE_ID,7,2) AS
+                      INTEGER)),0) + 1
+               INTO :WS-NEXT-BALANCE-SEQ
+               FROM PL_BALANCE
+               WHERE B_EMP_ID = :EMP-ID
+           END-EXEC.
+
+      ******************************************************************
+       GET-NEXT-HISTORY-ID.
+      ******************************************************************
+           EXEC SQL
+               SELECT COALESCE(MAX(CAST(HISTORY_ID AS INTEGER)),0)
+               INTO :WS-NEXT-HISTORY-ID
+               FROM PL_HISTORY
+           END-EXEC.
+
+      ******************************************************************
+       CONNECT-TO-DATABASE.
+      ******************************************************************
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
