@@ -5,33 +5,70 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-16.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT_INS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC                PIC X(4).
+       01  CHKPT-REC-NUM REDEFINES CHKPT-REC PIC 9(4).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "INSERTTBL".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CHKPT-STATUS         PIC  XX.
+           01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.
+           01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.
+           01  WS-START-IDX            PIC 9(4) VALUE 1.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
        01  TEST-DATA.
-           03 FILLER       PIC X(38) 
-               VALUE "001001HOKKAI TARO         2024-01-0101".
-           03 FILLER       PIC X(38) 
-               VALUE "002002AOMORI JIRO         2024-06-0102".
-           03 FILLER       PIC X(38) 
-               VALUE "003003AKITA SABURO        2024-07-0101".
+           03 FILLER       PIC X(41)
+               VALUE "000001HOKKAI TARO         2024-01-01TRUE ".
+           03 FILLER       PIC X(16)
+               VALUE "FULLTIME  SALES ".
+           03 FILLER       PIC X(41)
+               VALUE "000002AOMORI JIRO         2024-06-01TRUE ".
+           03 FILLER       PIC X(16)
+               VALUE "FULLTIME  SALES ".
+           03 FILLER       PIC X(41)
+               VALUE "000003AKITA SABURO        2024-07-01TRUE ".
+           03 FILLER       PIC X(16)
+               VALUE "PARTTIME  GENAF ".
 
       *>  01  TEST-DATA-PLB.
-      *>      03 FILLER       PIC X(25) 
+      *>      03 FILLER       PIC X(25)
       *>         VALUE "0010010000101202024-12-17".
-      *>      03 FILLER       PIC X(25) 
+      *>      03 FILLER       PIC X(25)
       *>         VALUE "0020020000201202024-12-19".
-      *>      03 FILLER       PIC X(25) 
+      *>      03 FILLER       PIC X(25)
       *>         VALUE "0030020000201202024-01-02".
 
        01  TEST-DATA-R   REDEFINES TEST-DATA.
            03  TEST-TBL    OCCURS  10 TIMES.
-               05  TEST-EMP-ID         PIC  9(3).
-               05  TEST-PLB-ID         PIC  9(3).
+               05  TEST-EMP-ID         PIC  X(6).
                05  TEST-NAME           PIC  X(20).
                05  TEST-JOIN_DATE      PIC  X(10).
-               05  TEST-STATUS         PIC  X(2).
+               05  TEST-STATUS         PIC  X(5).
+               05  TEST-EMPLOYMENT-TYPE PIC  X(10).
+               05  TEST-DEPT-CODE      PIC  X(6).
 
        01  IDX                     PIC  99 VALUE 0.
        01  CNT-1                   PIC  99 VALUE 0.
@@ -42,13 +79,13 @@
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
        01  EMP-REC-VARS.
-           03  EMP-ID                PIC  9(3).
-           03  PLB-ID                PIC  9(3).
+           03  EMP-ID                PIC  X(6).
            03  EMP-NAME              PIC  X(20).
            03  EMP-JOIN_DATE         PIC  X(10).
-           03  EMP-STATUS            PIC  X(2).
-           03  EMP-CRATE-AT          PIC  X(19).
-           03  EMP-UPDATE-AT         PIC  X(19).
+           03  EMP-STATUS            PIC  X(5).
+           03  EMPLOYMENT-TYPE       PIC  X(10).
+           03  DEPT-CODE             PIC  X(6).
+           03  EMP-STATUS-CODE       PIC  X(10).
       *>  01  PLB-REC-VARS.
       *>      03  PLB-ID                PIC  9(3).
       *>      03  EMP-ID                PIC  9(3).
@@ -67,45 +104,102 @@
 
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
+      *    USE THE SAME LAYOUT AS DB/EMP_MASTER - THIS PROGRAM AND
+      *    DB/EMP_MASTER.cbl MUST NOT DEFINE TWO INCOMPATIBLE TABLES
+      *    UNDER ONE NAME.
            EXEC SQL
-                CREATE TABLE EMP_MASTER
+                CREATE TABLE IF NOT EXISTS EMP_MASTER
                 (
-                    EMP_ID     NUMERIC(3,0) NOT NULL,
-                    PLB_ID     NUMERIC(3,0) NOT NULL,
-                    EMP_NAME   CHAR(20),
-                    EMP_JOIN_DATE DATE,
-                    EMP_STATUS CHAR(2),
-                    EMP_CRATE_AT TIMESTAMP,
-                    EMP_UPDATE_AT TIMESTAMP,
+                    EMP_ID         VARCHAR(6) NOT NULL,
+                    EMP_NAME       CHAR(20) NOT NULL,
+                    EMP_JOIN_DATE  DATE,
+                    EMP_STATUS     BOOLEAN,
+                    EMPLOYMENT_TYPE VARCHAR(10) NOT NULL
+                                    DEFAULT 'FULLTIME',
+                    DEPT_CODE      VARCHAR(6),
+                    EMP_CREATED_AT TIMESTAMP NOT NULL
+                                    DEFAULT CURRENT_TIMESTAMP,
+                    EMP_UPDATED_AT TIMESTAMP NOT NULL
+                                    DEFAULT CURRENT_TIMESTAMP,
+                    EMP_STATUS_CODE VARCHAR(10) NOT NULL
+                                    DEFAULT 'ACTIVE',
                     CONSTRAINT IEMP_0 PRIMARY KEY (EMP_ID)
                 )
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
-           
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
-               MOVE TEST-EMP-ID(IDX)      TO EMP-ID
-               MOVE TEST-PLB-ID(IDX)      TO PLB-ID
-               MOVE TEST-NAME(IDX)        TO EMP-NAME
-               MOVE TEST-JOIN_DATE(IDX)   TO EMP-JOIN_DATE
-               MOVE TEST-STATUS(IDX)      TO EMP-STATUS
+           PERFORM READ-CHECKPOINT-RTN.
+
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1 UNTIL IDX > 3
+               MOVE TEST-EMP-ID(IDX)          TO EMP-ID
+               MOVE TEST-NAME(IDX)            TO EMP-NAME
+               MOVE TEST-JOIN_DATE(IDX)       TO EMP-JOIN_DATE
+               MOVE TEST-STATUS(IDX)          TO EMP-STATUS
+               MOVE TEST-EMPLOYMENT-TYPE(IDX) TO EMPLOYMENT-TYPE
+               MOVE TEST-DEPT-CODE(IDX)       TO DEPT-CODE
+               IF TEST-STATUS(IDX) = "TRUE"
+                   MOVE "ACTIVE"  TO EMP-STATUS-CODE
+               ELSE
+                   MOVE "RETIRED" TO EMP-STATUS-CODE
+               END-IF
                EXEC SQL
-                 INSERT INTO EMP_MASTER VALUES
-                  (:EMP-ID,:PLB-ID,:EMP-NAME,:EMP-JOIN_DATE,:EMP-STATUS)
+                 INSERT INTO EMP_MASTER
+                 (EMP_ID, EMP_NAME, EMP_JOIN_DATE, EMP_STATUS,
+                  EMPLOYMENT_TYPE, DEPT_CODE, EMP_STATUS_CODE)
+                 VALUES
+                 (:EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, :EMP-STATUS,
+                  :EMPLOYMENT-TYPE, :DEPT-CODE, :EMP-STATUS-CODE)
+                 ON CONFLICT (EMP_ID) DO UPDATE SET
+                     EMP_NAME = EXCLUDED.EMP_NAME,
+                     EMP_JOIN_DATE = EXCLUDED.EMP_JOIN_DATE,
+                     EMP_STATUS = EXCLUDED.EMP_STATUS,
+                     EMPLOYMENT_TYPE = EXCLUDED.EMPLOYMENT_TYPE,
+                     DEPT_CODE = EXCLUDED.DEPT_CODE,
+                     EMP_STATUS_CODE =
+                         CASE WHEN EMP_MASTER.EMP_STATUS_CODE = 'LOA'
+                              THEN EMP_MASTER.EMP_STATUS_CODE
+                              ELSE EXCLUDED.EMP_STATUS_CODE END,
+                     EMP_UPDATED_AT = CURRENT_TIMESTAMP
                END-EXEC
                IF  SQLCODE NOT = ZERO 
                    PERFORM ERROR-RTN
                    EXIT PERFORM
+               ELSE
+                  ADD 1 TO WS-ROWS-SINCE-COMMIT
+                  IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                      PERFORM WRITE-CHECKPOINT-RTN
+                  END-IF
                END-IF
            END-PERFORM.
 
            EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM CLEAR-CHECKPOINT-RTN.
 
            EXEC SQL
                DISCONNECT ALL
@@ -114,9 +208,53 @@
            DISPLAY "*** INSERTTBL FINISHED ***".
            STOP RUN.
  
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-REC-NUM + 1
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      ******************************************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE IDX TO CHKPT-REC-NUM.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN.
+      ******************************************************************
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
