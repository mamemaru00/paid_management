@@ -0,0 +1,80 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 CRED-DECRYPT.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-10.
+
+      ******************************************************************
+      *    CONNECT用PASSWDを、ソース中に平文で置かず外部の保護された
+      *    資格情報ファイル(CREDFILE)から取得するための共通サブプロ
+      *    グラム。CREDFILEにはROT47で変換した値のみを保持し、本モジ
+      *    ュールがそれを復号してLK-PASSWDへ返す。ROT47は自己逆変換
+      *    (同じ変換を2回かけると元に戻る)なので、暗号化・復号とも
+      *    同じDECODE-ONE-CHAR-RTNで行う。CREDFILE自体が見つからない
+      *    場合は呼び出し元の既定値(MOVE SPACE相当)と同じ空白を返す。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CRED-FILE ASSIGN TO "CREDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-FILE-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CRED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CRED-FILE-REC            PIC X(10).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-CRED-FILE-STATUS     PIC XX.
+           01  WS-ENC-LINE             PIC X(10) VALUE SPACE.
+           01  WS-IDX                  PIC 99 VALUE 0.
+           01  WS-CHAR-ORD              PIC 999.
+           01  WS-CHAR-NEW-ORD          PIC 999.
+
+       LINKAGE                     SECTION.
+           01  LK-PASSWD               PIC X(10).
+
+      ******************************************************************
+       PROCEDURE                   DIVISION USING LK-PASSWD.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE SPACE TO LK-PASSWD.
+
+           OPEN INPUT CRED-FILE.
+           IF WS-CRED-FILE-STATUS = "00"
+               READ CRED-FILE INTO WS-ENC-LINE
+                   AT END
+                       MOVE SPACE TO WS-ENC-LINE
+               END-READ
+               CLOSE CRED-FILE
+
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+                   PERFORM DECODE-ONE-CHAR-RTN
+               END-PERFORM
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+       DECODE-ONE-CHAR-RTN.
+      ******************************************************************
+      *    ROT47: 印字可能文字(33-126)のみ47ずらし、それ以外の文字
+      *    (空白等)はそのまま通す。
+           COMPUTE WS-CHAR-ORD =
+               FUNCTION ORD(WS-ENC-LINE(WS-IDX:1)) - 1.
+
+           IF WS-CHAR-ORD >= 33 AND WS-CHAR-ORD <= 126
+               COMPUTE WS-CHAR-NEW-ORD =
+                   33 + FUNCTION MOD(WS-CHAR-ORD - 33 + 47, 94)
+               MOVE FUNCTION CHAR(WS-CHAR-NEW-ORD + 1)
+                   TO LK-PASSWD(WS-IDX:1)
+           ELSE
+               MOVE WS-ENC-LINE(WS-IDX:1) TO LK-PASSWD(WS-IDX:1)
+           END-IF.
+      ******************************************************************
