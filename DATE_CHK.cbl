@@ -0,0 +1,88 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 DATE-CHK.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-08.
+
+      ******************************************************************
+      *    YYYYMMDD形式の日付(年月日)が実在する日付かどうかを検査
+      *    するための共通サブプログラム。INPUT_PROGRAMやPAID_CALCの
+      *    ように操作者から日付を直接入力させる各プログラムから
+      *    CALLし、入力のやり直しを呼び出し側で行わせる。
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           01  WS-MAX-DAY              PIC 99.
+           01  WS-LEAP-SW              PIC X(1) VALUE "N".
+               88  WS-LEAP-YEAR            VALUE "Y".
+           01  LEAP-CALC.
+               03  DATA1               PIC 9(4).
+               03  DATA2               PIC 9(4).
+               03  DATA3               PIC 9(4).
+
+       LINKAGE                     SECTION.
+           01  LK-DATE-NUM             PIC 9(8).
+           01  LK-DATE-NUM-R REDEFINES LK-DATE-NUM.
+               03  LK-YEAR             PIC 9(4).
+               03  LK-MONTH            PIC 9(2).
+               03  LK-DAY              PIC 9(2).
+           01  LK-VALID-SW             PIC X(1).
+               88  LK-DATE-VALID           VALUE "Y".
+
+      ******************************************************************
+       PROCEDURE                   DIVISION USING LK-DATE-NUM
+                                                   LK-VALID-SW.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "Y" TO LK-VALID-SW.
+
+           IF LK-YEAR < 1900 OR LK-YEAR > 2099
+               MOVE "N" TO LK-VALID-SW
+           END-IF.
+
+           IF LK-DATE-VALID
+               IF LK-MONTH < 1 OR LK-MONTH > 12
+                   MOVE "N" TO LK-VALID-SW
+               END-IF
+           END-IF.
+
+           IF LK-DATE-VALID
+               PERFORM CALC-MAX-DAY
+               IF LK-DAY < 1 OR LK-DAY > WS-MAX-DAY
+                   MOVE "N" TO LK-VALID-SW
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+       CALC-MAX-DAY.
+      ******************************************************************
+           EVALUATE LK-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 2
+                   PERFORM CHECK-LEAP-YEAR
+                   IF WS-LEAP-YEAR
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-MAX-DAY
+           END-EVALUATE.
+
+      ******************************************************************
+       CHECK-LEAP-YEAR.
+      ******************************************************************
+           MOVE "N" TO WS-LEAP-SW.
+           COMPUTE DATA1 = FUNCTION MOD(LK-YEAR 4).
+           COMPUTE DATA2 = FUNCTION MOD(LK-YEAR 100).
+           COMPUTE DATA3 = FUNCTION MOD(LK-YEAR 400).
+
+           IF (DATA1 = 0 AND DATA2 NOT = 0) OR (DATA3 = 0)
+               MOVE "Y" TO WS-LEAP-SW
+           END-IF.
+      ******************************************************************
