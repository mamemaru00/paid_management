@@ -5,18 +5,53 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-16.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT_PLH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC                PIC X(4).
+       01  CHKPT-REC-NUM REDEFINES CHKPT-REC PIC 9(4).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "PL_HISTORY".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CHKPT-STATUS         PIC  XX.
+           01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.
+           01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.
+           01  WS-START-IDX            PIC 9(4) VALUE 1.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+           01  WS-DUP-FOUND-SW         PIC X(01) VALUE "N".
+               88 WS-DUP-FOUND             VALUE "Y".
        01  TEST-DATA-PLH.
-           03 FILLER       PIC X(49) 
+           03 FILLER       PIC X(49)
               VALUE "00000001000000012024-12-0801.02024-12-05 15:11:00".
-           03 FILLER       PIC X(49) 
+           03 FILLER       PIC X(7)  VALUE "GRANT".
+           03 FILLER       PIC X(49)
               VALUE "00000002000000022024-12-1500.52024-12-05 09:11:00".
-           03 FILLER       PIC X(49) 
+           03 FILLER       PIC X(7)  VALUE "GRANT".
+           03 FILLER       PIC X(49)
               VALUE "00000003000000032024-12-2001.52024-12-05 17:11:00".
-       
+           03 FILLER       PIC X(7)  VALUE "GRANT".
+
        01  TEST-DATA-PLH-R   REDEFINES TEST-DATA-PLH.
            03  TEST-TBL-PLH    OCCURS  10 TIMES.
                05  TEST-HISTORY-ID          PIC  X(8).
@@ -24,6 +59,7 @@
                05  TEST-ACQ-DATE            PIC  X(10).
                05  TEST-ACQ-DAYS            PIC  X(4).
                05  TEST-INSERT-DATETIME     PIC  X(19).
+               05  TEST-TRANSACTION-TYPE    PIC  X(7).
 
        01  IDX                     PIC  99 VALUE 0.
        01  SYS-TIME                PIC  9(08).
@@ -32,12 +68,8 @@
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
-       01  PLH-REC-VARS.
-           03  HISTORY-ID          PIC  X(8).
-           03  H-BALANCE-ID        PIC  X(8).
-           03  ACQ-DATE            PIC  X(10).
-           03  ACQ-DAYS            PIC  X(4).
-           03  INSERT-DATETIME     PIC  X(19).
+       01  WS-DUP-COUNT            PIC  X(8).
+       COPY PLHREC.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -49,43 +81,81 @@
 
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
+
            EXEC SQL
-               CREATE TABLE PL_HISTORY
+               CREATE TABLE IF NOT EXISTS PL_HISTORY
                (
                    HISTORY_ID         VARCHAR(8) NOT NULL,
                    H_BALANCE_ID       VARCHAR(8) NOT NULL,
                    ACQ_DATE           DATE NOT NULL,
                    ACQ_DAYS           DECIMAL(3,1) NOT NULL,
+                   ACQ_HOURS          DECIMAL(5,2),
                    INSERT_DATETIME    TIMESTAMP,
+                   TRANSACTION_TYPE   VARCHAR(7) NOT NULL
+                                       DEFAULT 'GRANT',
+                   ORIG_HISTORY_ID    VARCHAR(8),
+                   CORRECT_REASON     VARCHAR(40),
                    CONSTRAINT PLH_0 PRIMARY KEY (HISTORY_ID)
                )
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+           PERFORM MIGRATE-HOURS-FIELD-RTN.
+           PERFORM MIGRATE-CORRECTION-FIELDS-RTN.
+
+           PERFORM READ-CHECKPOINT-RTN.
+
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1 UNTIL IDX > 3
                MOVE TEST-HISTORY-ID(IDX)        TO HISTORY-ID
                MOVE TEST-H-BALANCE-ID(IDX)      TO H-BALANCE-ID
                MOVE TEST-ACQ-DATE(IDX)          TO ACQ-DATE
                MOVE TEST-ACQ-DAYS(IDX)          TO ACQ-DAYS
                MOVE TEST-INSERT-DATETIME(IDX)   TO INSERT-DATETIME
-           
-               EXEC SQL
-                 INSERT INTO PL_HISTORY VALUES
-                 (:HISTORY-ID, :H-BALANCE-ID, :ACQ-DATE, :ACQ-DAYS
-                 , :INSERT-DATETIME)
-               END-EXEC
-               IF SQLCODE NOT = ZERO 
-                   PERFORM ERROR-RTN
-                   EXIT PERFORM
+               MOVE TEST-TRANSACTION-TYPE(IDX)  TO TRANSACTION-TYPE
+
+               PERFORM CHECK-DUPLICATE-HISTORY-RTN
+
+               IF WS-DUP-FOUND
+                   DISPLAY "*** 重複のため挿入スキップ "
+                       "H_BALANCE_ID=" H-BALANCE-ID
+                       " ACQ_DATE=" ACQ-DATE
+                       " ***"
+               ELSE
+                   EXEC SQL
+                     INSERT INTO PL_HISTORY
+                         (HISTORY_ID, H_BALANCE_ID, ACQ_DATE, ACQ_DAYS,
+                          INSERT_DATETIME, TRANSACTION_TYPE)
+                     VALUES
+                     (:HISTORY-ID, :H-BALANCE-ID, :ACQ-DATE, :ACQ-DAYS
+                     , :INSERT-DATETIME, :TRANSACTION-TYPE)
+                     ON CONFLICT (HISTORY_ID) DO UPDATE SET
+                         H_BALANCE_ID = EXCLUDED.H_BALANCE_ID,
+                         ACQ_DATE = EXCLUDED.ACQ_DATE,
+                         ACQ_DAYS = EXCLUDED.ACQ_DAYS,
+                         INSERT_DATETIME = EXCLUDED.INSERT_DATETIME,
+                         TRANSACTION_TYPE = EXCLUDED.TRANSACTION_TYPE
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO
+                       PERFORM ERROR-RTN
+                       EXIT PERFORM
+                   ELSE
+                      ADD 1 TO WS-ROWS-SINCE-COMMIT
+                      IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                          PERFORM WRITE-CHECKPOINT-RTN
+                      END-IF
+                   END-IF
                END-IF
            END-PERFORM.
 
            EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM CLEAR-CHECKPOINT-RTN.
 
            EXEC SQL
                DISCONNECT ALL
@@ -93,10 +163,126 @@
 
            DISPLAY "*** INSERTTBL FINISHED ***".
            STOP RUN.
- 
+
+      ******************************************************************
+       CHECK-DUPLICATE-HISTORY-RTN.
+      ******************************************************************
+      *    同じロット(H_BALANCE_ID)・同じ取得日(ACQ_DATE)の行が別の
+      *    HISTORY_IDで既に存在しないかを確認する。本行自身の
+      *    HISTORY_IDは再実行時のON CONFLICT更新と区別するため除外
+      *    する。
+           MOVE "N" TO WS-DUP-FOUND-SW.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUP-COUNT
+               FROM PL_HISTORY
+               WHERE H_BALANCE_ID = :H-BALANCE-ID
+                 AND ACQ_DATE = :ACQ-DATE
+                 AND HISTORY_ID <> :HISTORY-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+           IF FUNCTION NUMVAL(WS-DUP-COUNT) > 0
+               MOVE "Y" TO WS-DUP-FOUND-SW
+           END-IF.
+
+      ******************************************************************
+       MIGRATE-HOURS-FIELD-RTN.
+      ******************************************************************
+      *    ONE-TIME BACKFILL FOR ROWS INSERTED BEFORE ACQ_HOURS
+      *    EXISTED ON THIS TABLE (半休・時間単位年休対応).
+           EXEC SQL
+               ALTER TABLE PL_HISTORY
+                   ADD COLUMN IF NOT EXISTS ACQ_HOURS DECIMAL(5,2)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       MIGRATE-CORRECTION-FIELDS-RTN.
+      ******************************************************************
+      *    ONE-TIME BACKFILL FOR ROWS INSERTED BEFORE ORIG_HISTORY_ID
+      *    AND CORRECT_REASON EXISTED ON THIS TABLE (PL_CORRECTによる
+      *    訂正実績の記録用).
+           EXEC SQL
+               ALTER TABLE PL_HISTORY
+                   ADD COLUMN IF NOT EXISTS ORIG_HISTORY_ID VARCHAR(8)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               ALTER TABLE PL_HISTORY
+                   ADD COLUMN IF NOT EXISTS CORRECT_REASON VARCHAR(40)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-REC-NUM + 1
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      ******************************************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE IDX TO CHKPT-REC-NUM.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN.
+      ******************************************************************
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
