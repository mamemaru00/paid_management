@@ -5,10 +5,40 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-16.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT_PLB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC                PIC X(4).
+       01  CHKPT-REC-NUM REDEFINES CHKPT-REC PIC 9(4).
+
        WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "PL_BALANCE".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CHKPT-STATUS         PIC  XX.
+           01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.
+           01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.
+           01  WS-START-IDX            PIC 9(4) VALUE 1.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
        01  TEST-DATA-PLB.
            03 FILLER       PIC X(42) 
                VALUE "00000001000001TRUE2024-12-0115.52024-12-05".
@@ -33,13 +63,7 @@
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
-       01  PLB-REC-VARS.
-           03  BALANCE-ID           PIC  X(8).
-           03  B-EMP-ID               PIC  X(6).
-           03  BALANCE-STATUS       PIC  X(4).
-           03  GRANT-DAYS           PIC  X(10).
-           03  HOLD-DAYS            PIC  X(4).
-           03  PLB-LAST-UPD-DATE    PIC  X(10).
+       COPY PLBREC.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -51,13 +75,16 @@
 
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
+
            EXEC SQL
-               CREATE TABLE PL_BALANCE
+               CREATE TABLE IF NOT EXISTS PL_BALANCE
                (
                    BALANCE_ID     VARCHAR(8) NOT NULL,
                    B_EMP_ID         VARCHAR(6) NOT NULL,
@@ -70,25 +97,39 @@
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+           PERFORM READ-CHECKPOINT-RTN.
+
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1 UNTIL IDX > 3
                MOVE TEST-BALANCE-ID(IDX)        TO BALANCE-ID
                MOVE TEST-B-EMP-ID(IDX)            TO B-EMP-ID
                MOVE TEST-BALANCE-STATUS(IDX)    TO BALANCE-STATUS
                MOVE TEST-GRANT-DAYS(IDX)        TO GRANT-DAYS 
                MOVE TEST-HOLD-DAYS(IDX)         TO HOLD-DAYS
-               MOVE TEST-LAST-UPD-DATE(IDX)     TO PLB-LAST-UPD-DATE
+               MOVE TEST-LAST-UPD-DATE(IDX)     TO LAST-UPD-DATE
                EXEC SQL
                  INSERT INTO PL_BALANCE VALUES
-                 (:BALANCE-ID, :B-EMP-ID, :BALANCE-STATUS, :GRANT-DAYS, 
-                 :HOLD-DAYS,:PLB-LAST-UPD-DATE)
+                 (:BALANCE-ID, :B-EMP-ID, :BALANCE-STATUS, :GRANT-DAYS,
+                 :HOLD-DAYS,:LAST-UPD-DATE)
+                 ON CONFLICT (BALANCE_ID) DO UPDATE SET
+                     B_EMP_ID = EXCLUDED.B_EMP_ID,
+                     BALANCE_STATUS = EXCLUDED.BALANCE_STATUS,
+                     GRANT_DAYS = EXCLUDED.GRANT_DAYS,
+                     HOLD_DAYS = EXCLUDED.HOLD_DAYS,
+                     LAST_UPD_DATE = EXCLUDED.LAST_UPD_DATE
                END-EXEC
                IF SQLCODE NOT = ZERO 
                    PERFORM ERROR-RTN
                    EXIT PERFORM
+               ELSE
+                  ADD 1 TO WS-ROWS-SINCE-COMMIT
+                  IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                      PERFORM WRITE-CHECKPOINT-RTN
+                  END-IF
                END-IF
            END-PERFORM.
 
            EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM CLEAR-CHECKPOINT-RTN.
 
            EXEC SQL
                DISCONNECT ALL
@@ -97,9 +138,76 @@
            DISPLAY "*** INSERTTBL FINISHED ***".
            STOP RUN.
  
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-REC-NUM + 1
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      ******************************************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE IDX TO CHKPT-REC-NUM.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN.
+      ******************************************************************
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
