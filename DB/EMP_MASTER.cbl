@@ -5,24 +5,49 @@
        AUTHOR.                     mamemaru00.
        DATE-WRITTEN.               2024-12-16.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT_EMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT EMP-IN-FILE ASSIGN TO "EMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPIN-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC                PIC X(4).
+       01  CHKPT-REC-NUM REDEFINES CHKPT-REC PIC 9(4).
+       FD  EMP-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPINREC.
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-           03 FILLER       PIC X(40) 
-               VALUE "000001HOKKAI TARO         2024-01-01TRUE".
-           03 FILLER       PIC X(40) 
-               VALUE "000002AOMORI JIRO         2024-06-01TRUE".
-           03 FILLER       PIC X(40) 
-               VALUE "000003AKITA SABURO        2024-07-01TRUE".
-
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-           03  TEST-TBL    OCCURS  10 TIMES.
-               05  TEST-EMP-ID         PIC  X(6).
-               05  TEST-NAME           PIC  X(20).
-               05  TEST-JOIN_DATE      PIC  X(10).
-               05  TEST-STATUS         PIC  X(4).
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "EMP_MASTER".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CHKPT-STATUS         PIC  XX.
+           01  WS-EMPIN-STATUS         PIC  XX.
+           01  WS-EMPIN-EOF-SW         PIC  X(01) VALUE "N".
+               88  WS-EMPIN-EOF            VALUE "Y".
+           01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.
+           01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.
+           01  WS-START-IDX            PIC 9(4) VALUE 1.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
 
        01  IDX                     PIC  99 VALUE 0.
        01  SYS-TIME                PIC  9(08).
@@ -31,11 +56,7 @@
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
-       01  EMP-REC-VARS.
-           03  EMP-ID               PIC  X(6).
-           03  EMP-NAME             PIC  X(20).
-           03  EMP-JOIN_DATE        PIC  X(10).
-           03  EMP-STATUS           PIC  X(4).
+       COPY EMPREC.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -47,40 +68,56 @@
 
            MOVE  "testdb@db"       TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
 
            EXEC SQL
-               CREATE TABLE EMP_MASTER
+               CREATE TABLE IF NOT EXISTS EMP_MASTER
                (
                    EMP_ID         VARCHAR(6) NOT NULL,
                    EMP_NAME       CHAR(20) NOT NULL,
                    EMP_JOIN_DATE  DATE,
                    EMP_STATUS     BOOLEAN,
+                   EMPLOYMENT_TYPE VARCHAR(10) NOT NULL
+                                   DEFAULT 'FULLTIME',
+                   DEPT_CODE      VARCHAR(6),
+                   EMP_CREATED_AT TIMESTAMP NOT NULL
+                                   DEFAULT CURRENT_TIMESTAMP,
+                   EMP_UPDATED_AT TIMESTAMP NOT NULL
+                                   DEFAULT CURRENT_TIMESTAMP,
                    CONSTRAINT IEMP_0 PRIMARY KEY (EMP_ID)
                )
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
-               MOVE TEST-EMP-ID(IDX)      TO EMP-ID
-               MOVE TEST-NAME(IDX)        TO EMP-NAME
-               MOVE TEST-JOIN_DATE(IDX)   TO EMP-JOIN_DATE
-               MOVE TEST-STATUS(IDX)      TO EMP-STATUS
-               EXEC SQL
-                 INSERT INTO EMP_MASTER VALUES
-                 (:EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, :EMP-STATUS)
-               END-EXEC
-               IF SQLCODE NOT = ZERO 
-                   PERFORM ERROR-RTN
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+
+      *    BRING PRE-EXISTING ROWS UP TO THE CURRENT LAYOUT - EARLIER
+      *    RUNS OF THIS PROGRAM CREATED EMP_MASTER WITHOUT THE
+      *    TIMESTAMP/DEPARTMENT/STATUS-CODE COLUMNS ADDED SINCE.
+           PERFORM MIGRATE-TIMESTAMPS-RTN.
+           PERFORM MIGRATE-DEPT-FIELDS-RTN.
+           PERFORM MIGRATE-STATUS-CODE-RTN.
+
+           PERFORM READ-CHECKPOINT-RTN.
+
+           OPEN INPUT EMP-IN-FILE.
+           IF WS-EMPIN-STATUS NOT = "00"
+               DISPLAY "*** EMPIN ファイルが"
+                   "オープンできません ***"
+               PERFORM ERROR-RTN
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-EMPLOYEES-RTN.
+
+           CLOSE EMP-IN-FILE.
 
            EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM CLEAR-CHECKPOINT-RTN.
 
            EXEC SQL
                DISCONNECT ALL
@@ -88,10 +125,217 @@
 
            DISPLAY "*** INSERTTBL FINISHED ***".
            STOP RUN.
- 
+
+      ******************************************************************
+       LOAD-EMPLOYEES-RTN.
+      ******************************************************************
+      *    HRから受け渡されるEMPINファイルを先頭から読み、
+      *    前回チェックポイント以降の行だけをEMP_MASTERへ反映する。
+      *    3行・10スロット固定だったTEST-DATAと異なり、件数は
+      *    ファイルの行数分だけ処理できる。
+           MOVE ZERO TO IDX.
+           READ EMP-IN-FILE
+               AT END MOVE "Y" TO WS-EMPIN-EOF-SW
+           END-READ.
+           PERFORM UNTIL WS-EMPIN-EOF
+               ADD 1 TO IDX
+               IF IDX >= WS-START-IDX
+                   PERFORM LOAD-ONE-EMPLOYEE-RTN
+               END-IF
+               READ EMP-IN-FILE
+                   AT END MOVE "Y" TO WS-EMPIN-EOF-SW
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       LOAD-ONE-EMPLOYEE-RTN.
+      ******************************************************************
+           MOVE EMPIN-EMP-ID           TO EMP-ID.
+           MOVE EMPIN-EMP-NAME         TO EMP-NAME.
+           MOVE EMPIN-JOIN-DATE        TO EMP-JOIN_DATE.
+           MOVE EMPIN-STATUS           TO EMP-STATUS.
+           MOVE EMPIN-EMPLOYMENT-TYPE  TO EMPLOYMENT-TYPE.
+           MOVE EMPIN-DEPT-CODE        TO DEPT-CODE.
+
+      *    EMPINはTRUE/FALSEの在籍フラグしか持たないため、
+      *    新規登録時のEMP_STATUS_CODEはその値から決める。FALSEは
+      *    「退職済」として取り込む(休職者はEMPIN経由ではなく
+      *    運用上の直接更新でLOAにする想定)。
+           IF EMPIN-STATUS = "TRUE"
+               MOVE "ACTIVE"   TO EMP-STATUS-CODE
+           ELSE
+               MOVE "RETIRED"  TO EMP-STATUS-CODE
+           END-IF.
+
+           EXEC SQL
+             INSERT INTO EMP_MASTER
+             (EMP_ID, EMP_NAME, EMP_JOIN_DATE, EMP_STATUS,
+              EMPLOYMENT_TYPE, DEPT_CODE, EMP_STATUS_CODE)
+             VALUES
+             (:EMP-ID, :EMP-NAME, :EMP-JOIN_DATE, :EMP-STATUS,
+              :EMPLOYMENT-TYPE, :DEPT-CODE, :EMP-STATUS-CODE)
+             ON CONFLICT (EMP_ID) DO UPDATE SET
+                 EMP_NAME = EXCLUDED.EMP_NAME,
+                 EMP_JOIN_DATE = EXCLUDED.EMP_JOIN_DATE,
+                 EMP_STATUS = EXCLUDED.EMP_STATUS,
+                 EMPLOYMENT_TYPE = EXCLUDED.EMPLOYMENT_TYPE,
+                 DEPT_CODE = EXCLUDED.DEPT_CODE,
+                 EMP_STATUS_CODE =
+                     CASE WHEN EMP_MASTER.EMP_STATUS_CODE = 'LOA'
+                          THEN EMP_MASTER.EMP_STATUS_CODE
+                          ELSE EXCLUDED.EMP_STATUS_CODE END,
+                 EMP_UPDATED_AT = CURRENT_TIMESTAMP
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE "Y" TO WS-EMPIN-EOF-SW
+           ELSE
+               ADD 1 TO WS-ROWS-SINCE-COMMIT
+               IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       MIGRATE-TIMESTAMPS-RTN.
+      ******************************************************************
+      *    ONE-TIME BACKFILL FOR ROWS INSERTED BEFORE EMP_CREATED_AT
+      *    AND EMP_UPDATED_AT EXISTED ON THIS TABLE.
+           EXEC SQL
+               ALTER TABLE EMP_MASTER
+                   ADD COLUMN IF NOT EXISTS EMP_CREATED_AT TIMESTAMP
+                       NOT NULL DEFAULT CURRENT_TIMESTAMP
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               ALTER TABLE EMP_MASTER
+                   ADD COLUMN IF NOT EXISTS EMP_UPDATED_AT TIMESTAMP
+                       NOT NULL DEFAULT CURRENT_TIMESTAMP
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               UPDATE EMP_MASTER
+                   SET EMP_CREATED_AT = CURRENT_TIMESTAMP
+                   WHERE EMP_CREATED_AT IS NULL
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               UPDATE EMP_MASTER
+                   SET EMP_UPDATED_AT = CURRENT_TIMESTAMP
+                   WHERE EMP_UPDATED_AT IS NULL
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       MIGRATE-DEPT-FIELDS-RTN.
+      ******************************************************************
+      *    ONE-TIME BACKFILL FOR ROWS INSERTED BEFORE EMPLOYMENT_TYPE
+      *    AND DEPT_CODE EXISTED ON THIS TABLE.
+           EXEC SQL
+               ALTER TABLE EMP_MASTER
+                   ADD COLUMN IF NOT EXISTS EMPLOYMENT_TYPE VARCHAR(10)
+                       NOT NULL DEFAULT 'FULLTIME'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               ALTER TABLE EMP_MASTER
+                   ADD COLUMN IF NOT EXISTS DEPT_CODE VARCHAR(6)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       MIGRATE-STATUS-CODE-RTN.
+      ******************************************************************
+      *    EMP_STATUSの真偽だけでは在籍・休職・退職を
+      *    区別できないため、より細かい在籍状態を保持するEMP_
+      *    STATUS_CODE列を追加する。既存行は旧EMP_STATUSの値から
+      *    一度だけ引き継ぐ(休職者の判別はEMP_STATUSだけでは
+      *    できないため、この一括引き継ぎではACTIVE/RETIREDの
+      *    どちらかにしかならない。LOAは運用側が個別に設定する)。
+           EXEC SQL
+               ALTER TABLE EMP_MASTER
+                   ADD COLUMN IF NOT EXISTS EMP_STATUS_CODE VARCHAR(10)
+                       NOT NULL DEFAULT 'ACTIVE'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL
+               UPDATE EMP_MASTER
+                   SET EMP_STATUS_CODE = 'RETIRED'
+                   WHERE EMP_STATUS = FALSE
+                     AND EMP_STATUS_CODE = 'ACTIVE'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-REC-NUM + 1
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      ******************************************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE IDX TO CHKPT-REC-NUM.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN.
+      ******************************************************************
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
            EVALUATE SQLCODE
