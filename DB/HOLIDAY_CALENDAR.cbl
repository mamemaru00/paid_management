@@ -0,0 +1,226 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HOLIDAY_CALENDAR.
+       AUTHOR.                     mamemaru00.
+       DATE-WRITTEN.               2025-01-09.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT_HOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-REC            PIC X(100).
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-REC                PIC X(4).
+       01  CHKPT-REC-NUM REDEFINES CHKPT-REC PIC 9(4).
+
+       WORKING-STORAGE             SECTION.
+           01  WS-ERR-PROGRAM-NAME     PIC X(12) VALUE
+               "HOLIDAY_CAL".
+           01  WS-ERR-TIMESTAMP        PIC 9(08) VALUE 0.
+           01  WS-CHKPT-STATUS         PIC  XX.
+           01  WS-COMMIT-INTERVAL      PIC 9(4) VALUE 100.
+           01  WS-ROWS-SINCE-COMMIT    PIC 9(4) VALUE 0.
+           01  WS-START-IDX            PIC 9(4) VALUE 1.
+           01  WS-CONNECT-RETRY-CNT    PIC 9(2) VALUE 0.
+           01  WS-CONNECT-MAX-RETRY    PIC 9(2) VALUE 3.
+           01  WS-CONNECT-WAIT-SECS    PIC 9(2) VALUE 5.
+
+      *    会社指定の休日(国民の祝日に加えて会社独自の休業日を含む)。
+      *    INPUT_PROGRAMの付与日計算がこの一覧を参照し、付与日が
+      *    休日に当たる場合は翌営業日まで繰り上げる。
+           01  TEST-DATA-HOL.
+               03 FILLER       PIC X(25)
+                   VALUE "2025-01-01元日         ".
+               03 FILLER       PIC X(25)
+                   VALUE "2025-05-01創業記念日".
+               03 FILLER       PIC X(25)
+                   VALUE "2025-12-31年末休業   ".
+               03 FILLER       PIC X(25)
+                   VALUE "2026-01-02年始休業   ".
+
+           01  TEST-DATA-HOL-R   REDEFINES TEST-DATA-HOL.
+               03  TEST-TBL-HOL    OCCURS  4 TIMES.
+                   05  TEST-HOLIDAY-DATE        PIC  X(10).
+                   05  TEST-HOLIDAY-NAME        PIC  X(15).
+
+           01  IDX                     PIC  99 VALUE 0.
+           01  SYS-TIME                PIC  9(08).
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  DBNAME                  PIC  X(30) VALUE SPACE.
+           01  USERNAME                PIC  X(30) VALUE SPACE.
+           01  PASSWD                  PIC  X(10) VALUE SPACE.
+           01  HOLIDAY-DATE             PIC  X(10).
+           01  HOLIDAY-NAME             PIC  X(15).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** HOLIDAY_CALENDAR STARTED ***".
+
+           MOVE  "testdb@db"       TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           ACCEPT DBNAME   FROM ENVIRONMENT "PLM_DBNAME".
+           ACCEPT USERNAME FROM ENVIRONMENT "PLM_DBUSER".
+           ACCEPT PASSWD   FROM ENVIRONMENT "PLM_DBPASS".
+           IF PASSWD = SPACES
+               CALL "CRED-DECRYPT" USING PASSWD
+           END-IF.
+           PERFORM CONNECT-RTN.
+
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS HOLIDAY_CALENDAR
+               (
+                   HOLIDAY_DATE   DATE NOT NULL,
+                   HOLIDAY_NAME   VARCHAR(15),
+                   CONSTRAINT HOL_0 PRIMARY KEY (HOLIDAY_DATE)
+               )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           PERFORM READ-CHECKPOINT-RTN.
+
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1 UNTIL IDX > 4
+               MOVE TEST-HOLIDAY-DATE(IDX)      TO HOLIDAY-DATE
+               MOVE TEST-HOLIDAY-NAME(IDX)      TO HOLIDAY-NAME
+               EXEC SQL
+                 INSERT INTO HOLIDAY_CALENDAR VALUES
+                 (:HOLIDAY-DATE, :HOLIDAY-NAME)
+                 ON CONFLICT (HOLIDAY_DATE) DO UPDATE SET
+                     HOLIDAY_NAME = EXCLUDED.HOLIDAY_NAME
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+                   EXIT PERFORM
+               ELSE
+                  ADD 1 TO WS-ROWS-SINCE-COMMIT
+                  IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                      PERFORM WRITE-CHECKPOINT-RTN
+                  END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM CLEAR-CHECKPOINT-RTN.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           DISPLAY "*** HOLIDAY_CALENDAR FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       WRITE-ERROR-LOG.
+      ******************************************************************
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD.
+           MOVE SPACE TO ERROR-LOG-REC.
+           STRING WS-ERR-TIMESTAMP "  " WS-ERR-PROGRAM-NAME
+               "  SQLCODE=" SQLCODE
+               DELIMITED BY SIZE INTO ERROR-LOG-REC.
+           OPEN EXTEND ERROR-LOG-FILE.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+
+      ******************************************************************
+       CONNECT-RTN.
+      ******************************************************************
+           MOVE ZERO TO WS-CONNECT-RETRY-CNT.
+           MOVE -01 TO SQLCODE.
+           PERFORM UNTIL SQLCODE NOT = -01
+                   OR WS-CONNECT-RETRY-CNT > WS-CONNECT-MAX-RETRY
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD
+                       USING :DBNAME
+               END-EXEC
+               IF SQLCODE = -01
+                   ADD 1 TO WS-CONNECT-RETRY-CNT
+                   IF WS-CONNECT-RETRY-CNT <= WS-CONNECT-MAX-RETRY
+                       DISPLAY "*** DB CONNECT FAILED, RETRY "
+                           WS-CONNECT-RETRY-CNT "/"
+                           WS-CONNECT-MAX-RETRY " ***"
+                       CALL "C$SLEEP" USING WS-CONNECT-WAIT-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE 1 TO WS-START-IDX.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-START-IDX = CHKPT-REC-NUM + 1
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      ******************************************************************
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE IDX TO CHKPT-REC-NUM.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN.
+      ******************************************************************
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           PERFORM WRITE-ERROR-LOG.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN +10
+                 DISPLAY "Record not found"
+              WHEN -01
+                 DISPLAY "Connection failed"
+              WHEN -20
+                 DISPLAY "Internal error"
+              WHEN -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+
+                 *> TO RESTART TRANSACTION, PERFORM ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+
+              WHEN OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: " SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+      ******************************************************************
